@@ -1,87 +1,439 @@
-       IDENTIFICATION DIVISION.
-      * READS AN INDEXED FILE USING EITHER
-       PROGRAM-ID. RDIDF1.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT LFIDPROVS ASSIGN TO "IDFPROVS.DAT"
-        FILE STATUS IS FILE-CHECK-KEY
-        ORGANIZATION IS INDEXED
-        ACCESS MODE IS DYNAMIC
-        RECORD KEY IS PROV-ID
-        ALTERNATE RECORD KEY IS PROV-DESC
-            WITH DUPLICATES.
-        
-       DATA DIVISION.
-       FILE SECTION.
-       FD LFIDPROVS.
-       01 PROVS-RECORD.
-           88 ENDOFFILE       VALUE HIGH-VALUES.
-           03 PROV-ID             PIC 9(10).
-           03 PROV-DESC           PIC X(40).
-           03 PROV-BAL            PIC 9(10).
-       
-	   WORKING-STORAGE SECTION.
-	   01  WS-WORK-AREAS.
-	       05  FILE-CHECK-KEY      PIC X(2).
-		       88 RECORDFOUND      VALUE "00".
-			   
-		   05  READTYPE            PIC 9.
-		       88 PROVIDKEY     VALUE 1.
-			   88 PROVDESCKEY    VALUE 2.
-               88 ALLPROVS        VALUE 3.
-			   
-	       05  PRINTRECORD.
-               10  PROVID          PIC 9(10).
-               10  PROVDESC        PIC X(40).
-       
-       
-       
-       
-       PROCEDURE DIVISION.
-       
-       0100-START.
-       	   OPEN INPUT LFIDPROVS.
-		   DISPLAY "SELECT RECORD BY PROV CODE, ENTER 1". 
-		   DISPLAY "SELECT RECORD BY DESCRIPTION, ENTER 2".
-			  
-		   ACCEPT READTYPE.
-		   
-		   IF PROVIDKEY 
-		      DISPLAY "ENTER PROV CODE KEY (10 DIGITS): " 
-			    WITH NO ADVANCING		    
-			  ACCEPT PROV-ID
-			  READ LFIDPROVS
-			    KEY IS PROV-ID
-			    INVALID KEY DISPLAY "PROV STATUS: ",
-				  FILE-CHECK-KEY
-			  END-READ			 
-           END-IF	
-
-           IF PROVDESCKEY
-		      DISPLAY "ENTER DESC PROV (40 CHARACTERS): " 
-			    WITH NO ADVANCING
-			  ACCEPT PROV-DESC
-              READ LFIDPROVS
-                KEY IS PROV-DESC			  
-                INVALID KEY DISPLAY "PROV STATUS: ",
-				  FILE-CHECK-KEY
-              END-READ
-			END-IF.
-
-			IF RECORDFOUND
-			   MOVE PROV-ID TO PROVID
-			   MOVE PROV-DESC TO PROVDESC
-			   DISPLAY PRINTRECORD
-			END-IF.
-			
-			
-		   PERFORM 9000-END-PROGRAM.
-       
-       
-       9000-END-PROGRAM.
-           CLOSE LFIDPROVS.
-           STOP RUN.
-       
-       END PROGRAM RDIDF1.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RDIDF1.
+000300 AUTHOR.        D KOVACS.
+000400 INSTALLATION.  COASTAL HEALTH PLAN - INFORMATION SYSTEMS.
+000500 DATE-WRITTEN.  03/14/1998.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* RDIDF1 - PROVIDER MASTER INQUIRY.                        *
+000900*                                                           *
+001000* READS THE PROVIDER MASTER FILE, IDFPROVS.DAT, BY PROV-ID, *
+001100* BY PROV-DESC, OR LISTS ALL PROVIDER RECORDS SEQUENTIALLY. *
+001200* INTERACTIVE INQUIRY ONLY - THIS PROGRAM DOES NOT UPDATE   *
+001300* THE PROVIDER MASTER.                                      *
+001400*----------------------------------------------------------*
+001500* MODIFICATION HISTORY                                      *
+001600*----------------------------------------------------------*
+001700* 03/14/1998  DK   ORIGINAL PROGRAM - LOOKUP BY PROV-ID OR   *
+001800*                  PROV-DESC.                                *
+001900* 08/08/2026  DK   ADDED OPTION 3 (ALLPROVS) TO SEQUENTIALLY *
+002000*                  LIST EVERY RECORD ON LFIDPROVS.           *
+002050* 08/08/2026  DK   MOVED PROVS-RECORD TO COPYBOOK PROVREC SO  *
+002060*                  RDIDF2 (MAINTENANCE) CAN SHARE THE LAYOUT. *
+002070* 08/08/2026  DK   ADDED THE FSTATMSG STATUS-CODE TABLE AND   *
+002080*                  THE LFERRLOG ERROR LOG - SEE               *
+002090*                  8000-CHECK-FILE-STATUS.                    *
+002095* 08/08/2026  DK   ADDED THE LFAUDIT INQUIRY AUDIT TRAIL -     *
+002096*                  SEE 7000-WRITE-AUDIT-RECORD.                *
+002097* 08/08/2026  DK   ADDED THE LFSUSPNS SUSPENSE FILE FOR KEYED  *
+002098*                  LOOKUPS THAT COME BACK NOT FOUND - SEE       *
+002099*                  7500-WRITE-SUSPENSE-RECORD.                  *
+002101* 08/08/2026  DK   PROV-BAL IS NOW SIGNED WITH 2 DECIMALS -     *
+002102*                  RESIZED PROVBAL IN PRINTRECORD TO MATCH.     *
+002103* 08/08/2026  DK   ADDED FILE STATUS TO LFERRLOG/LFAUDIT/        *
+002104*                  LFSUSPNS SO A MISSING LOG FILE ON FIRST RUN   *
+002105*                  FALLS BACK TO OPEN OUTPUT INSTEAD OF ABENDING.*
+002106*                  ALSO STOPPED LOGGING THE UNUSED KEY FIELD TO  *
+002107*                  THE AUDIT/SUSPENSE RECORDS.                   *
+002108* 08/08/2026  DK   RENUMBERED THE KEY/DESC STRING LINES          *
+002109*                  IN 7000-WRITE-AUDIT-RECORD, WHICH HAD         *
+002110*                  ALL BEEN STAMPED THE SAME SEQUENCE            *
+002111*                  NUMBER, SO THE AREA STAYS ASCENDING.          *
+002100*----------------------------------------------------------*
+002200
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT LFIDPROVS ASSIGN TO "IDFPROVS.DAT"
+002700         FILE STATUS IS FILE-CHECK-KEY
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS DYNAMIC
+003000         RECORD KEY IS PROV-ID
+003100         ALTERNATE RECORD KEY IS PROV-DESC
+003200             WITH DUPLICATES.
+003300
+003400     SELECT LFERRLOG ASSIGN TO "IDFERLOG.DAT"
+003440         FILE STATUS IS ERRLOG-FILE-STATUS
+003450         ORGANIZATION IS LINE SEQUENTIAL.
+003470
+003480     SELECT LFAUDIT ASSIGN TO "IDFAUDIT.DAT"
+003485         FILE STATUS IS AUDIT-FILE-STATUS
+003490         ORGANIZATION IS LINE SEQUENTIAL.
+003495
+003496     SELECT LFSUSPNS ASSIGN TO "IDFSUSPN.DAT"
+003497         FILE STATUS IS SUSPNS-FILE-STATUS
+003499         ORGANIZATION IS LINE SEQUENTIAL.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  LFIDPROVS.
+003900     COPY PROVREC.
+004000
+004100 FD  LFERRLOG
+004150     RECORD CONTAINS 80 CHARACTERS.
+004180 01  ERRLOG-RECORD               PIC X(80).
+004190
+004195 FD  LFAUDIT
+004196     RECORD CONTAINS 80 CHARACTERS.
+004197 01  AUDIT-RECORD                PIC X(80).
+004198
+004199 FD  LFSUSPNS
+004210     RECORD CONTAINS 80 CHARACTERS.
+004220 01  SUSPENSE-RECORD             PIC X(80).
+004230
+004300 WORKING-STORAGE SECTION.
+004400 01  WS-WORK-AREAS.
+004500     05  FILE-CHECK-KEY          PIC X(02).
+004600         88  RECORDFOUND             VALUE "00".
+004650         88  RECORDNOTFOUND          VALUE "23".
+004660
+004670     05  ERRLOG-FILE-STATUS      PIC X(02).
+004680         88  ERRLOG-FILE-OK          VALUE "00".
+004690     05  AUDIT-FILE-STATUS       PIC X(02).
+004691         88  AUDIT-FILE-OK           VALUE "00".
+004692     05  SUSPNS-FILE-STATUS      PIC X(02).
+004693         88  SUSPNS-FILE-OK          VALUE "00".
+004700
+004800     05  READTYPE                PIC 9(01).
+004900         88  PROVIDKEY               VALUE 1.
+005000         88  PROVDESCKEY             VALUE 2.
+005100         88  ALLPROVS                VALUE 3.
+005200
+005300     05  PRINTRECORD.
+005400         10  PROVID              PIC 9(10).
+005500         10  PROVDESC            PIC X(40).
+005600         10  PROVBAL             PIC -(8)9.99.
+005650
+005660     COPY FSTATMSG.
+005680
+005690     05  WS-KEY-TYPE-DESC        PIC X(10).
+005695     05  WS-AUDIT-PTR            PIC 9(04).
+005696     05  WS-SUSPNS-PTR           PIC 9(04).
+005700
+005800 01  WS-COUNTERS             COMP.
+005900     05  PROV-COUNT              PIC 9(07) VALUE ZERO.
+005950
+005960 01  WS-DATE-TIME-FIELDS.
+005970     05  WS-CURRENT-DATE.
+005980         10  WS-CURR-YY          PIC 9(02).
+005990         10  WS-CURR-MM          PIC 9(02).
+005995         10  WS-CURR-DD          PIC 9(02).
+006000     05  WS-CURRENT-TIME.
+006010         10  WS-CURR-HH          PIC 9(02).
+006020         10  WS-CURR-MN          PIC 9(02).
+006030         10  WS-CURR-SS          PIC 9(02).
+006040         10  WS-CURR-HS          PIC 9(02).
+006050
+006100 PROCEDURE DIVISION.
+006200
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006500     PERFORM 2000-GET-REQUEST THRU 2000-EXIT.
+006600     PERFORM 3000-PROCESS-REQUEST THRU 3000-EXIT.
+006700     PERFORM 9000-END-PROGRAM THRU 9000-EXIT.
+006800     STOP RUN.
+006900
+007000*----------------------------------------------------------*
+007100* 1000-INITIALIZE - OPEN FILES FOR THE INQUIRY RUN.        *
+007200*----------------------------------------------------------*
+007300 1000-INITIALIZE.
+007400     OPEN INPUT LFIDPROVS.
+007450     OPEN EXTEND LFERRLOG.
+007451     IF NOT ERRLOG-FILE-OK
+007452         OPEN OUTPUT LFERRLOG
+007453     END-IF.
+007460     OPEN EXTEND LFAUDIT.
+007461     IF NOT AUDIT-FILE-OK
+007462         OPEN OUTPUT LFAUDIT
+007463     END-IF.
+007470     OPEN EXTEND LFSUSPNS.
+007471     IF NOT SUSPNS-FILE-OK
+007472         OPEN OUTPUT LFSUSPNS
+007473     END-IF.
+007500 1000-EXIT.
+007600     EXIT.
+007700
+007800*----------------------------------------------------------*
+007900* 2000-GET-REQUEST - PROMPT THE OPERATOR FOR THE TYPE OF   *
+008000* INQUIRY TO PERFORM.                                       *
+008100*----------------------------------------------------------*
+008200 2000-GET-REQUEST.
+008300     DISPLAY "SELECT RECORD BY PROV CODE, ENTER 1".
+008400     DISPLAY "SELECT RECORD BY DESCRIPTION, ENTER 2".
+008500     DISPLAY "LIST ALL PROVIDER RECORDS, ENTER 3".
+008600     ACCEPT READTYPE.
+008700 2000-EXIT.
+008800     EXIT.
+008900
+009000*----------------------------------------------------------*
+009100* 3000-PROCESS-REQUEST - DISPATCH TO THE PARAGRAPH FOR THE *
+009200* INQUIRY TYPE THE OPERATOR SELECTED.                       *
+009300*----------------------------------------------------------*
+009400 3000-PROCESS-REQUEST.
+009500     IF PROVIDKEY
+009600         PERFORM 3100-LOOKUP-BY-ID THRU 3100-EXIT
+009700     END-IF.
+009800     IF PROVDESCKEY
+009900         PERFORM 3200-LOOKUP-BY-DESC THRU 3200-EXIT
+010000     END-IF.
+010100     IF ALLPROVS
+010200         PERFORM 3300-LIST-ALL-PROVIDERS THRU 3300-EXIT
+010300     END-IF.
+010400 3000-EXIT.
+010500     EXIT.
+010600
+010700*----------------------------------------------------------*
+010800* 3100-LOOKUP-BY-ID - LOOK UP ONE PROVIDER BY PROV-ID.     *
+010900*----------------------------------------------------------*
+011000 3100-LOOKUP-BY-ID.
+011050     MOVE "PROV-ID" TO WS-KEY-TYPE-DESC.
+011100     DISPLAY "ENTER PROV CODE KEY (10 DIGITS): "
+011200         WITH NO ADVANCING.
+011300     ACCEPT PROV-ID.
+011400     READ LFIDPROVS
+011500         KEY IS PROV-ID
+011600         INVALID KEY
+011650             PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT
+011700     END-READ.
+011750     PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT.
+011760     IF RECORDNOTFOUND
+011770         PERFORM 7500-WRITE-SUSPENSE-RECORD THRU 7500-EXIT
+011780     END-IF.
+011800     IF RECORDFOUND
+011900         PERFORM 3900-DISPLAY-RECORD THRU 3900-EXIT
+012000     END-IF.
+012100 3100-EXIT.
+012200     EXIT.
+012300
+012400*----------------------------------------------------------*
+012500* 3200-LOOKUP-BY-DESC - LOOK UP ONE PROVIDER BY PROV-DESC. *
+012600*----------------------------------------------------------*
+012700 3200-LOOKUP-BY-DESC.
+012750     MOVE "PROV-DESC" TO WS-KEY-TYPE-DESC.
+012800     DISPLAY "ENTER DESC PROV (40 CHARACTERS): "
+012900         WITH NO ADVANCING.
+013000     ACCEPT PROV-DESC.
+013100     READ LFIDPROVS
+013200         KEY IS PROV-DESC
+013300         INVALID KEY
+013350             PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT
+013400     END-READ.
+013450     PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT.
+013460     IF RECORDNOTFOUND
+013470         PERFORM 7500-WRITE-SUSPENSE-RECORD THRU 7500-EXIT
+013480     END-IF.
+013500     IF RECORDFOUND
+013600         PERFORM 3900-DISPLAY-RECORD THRU 3900-EXIT
+013700     END-IF.
+013800 3200-EXIT.
+013900     EXIT.
+014000
+014100*----------------------------------------------------------*
+014200* 3300-LIST-ALL-PROVIDERS - SEQUENTIALLY WALK LFIDPROVS    *
+014300* FRONT TO BACK BY PROV-ID AND DISPLAY EVERY RECORD.        *
+014400*----------------------------------------------------------*
+014500 3300-LIST-ALL-PROVIDERS.
+014600     MOVE ZERO TO PROV-COUNT.
+014700     MOVE ZEROS TO PROV-ID.
+014800     START LFIDPROVS KEY IS NOT LESS THAN PROV-ID
+014900         INVALID KEY
+014950             PERFORM 8000-CHECK-FILE-STATUS THRU 8000-EXIT
+015000     END-START.
+015100     IF RECORDFOUND
+015200         PERFORM 3310-LIST-NEXT-PROVIDER THRU 3310-EXIT
+015300             UNTIL ENDOFFILE
+015400         DISPLAY "TOTAL PROVIDER RECORDS LISTED: " PROV-COUNT
+015500     END-IF.
+015600 3300-EXIT.
+015700     EXIT.
+015800
+015900*----------------------------------------------------------*
+016000* 3310-LIST-NEXT-PROVIDER - READ AND DISPLAY ONE RECORD    *
+016100* DURING THE SEQUENTIAL FULL-FILE LISTING.                  *
+016200*----------------------------------------------------------*
+016300 3310-LIST-NEXT-PROVIDER.
+016400     READ LFIDPROVS NEXT RECORD
+016500         AT END MOVE HIGH-VALUES TO PROVS-RECORD
+016600     END-READ.
+016700     IF NOT ENDOFFILE
+016800         PERFORM 3900-DISPLAY-RECORD THRU 3900-EXIT
+016900         ADD 1 TO PROV-COUNT
+017000     END-IF.
+017100 3310-EXIT.
+017200     EXIT.
+017300
+017400*----------------------------------------------------------*
+017500* 3900-DISPLAY-RECORD - FORMAT AND DISPLAY ONE PROVIDER    *
+017600* RECORD TO THE TERMINAL.                                    *
+017700*----------------------------------------------------------*
+017800 3900-DISPLAY-RECORD.
+017900     MOVE PROV-ID TO PROVID.
+018000     MOVE PROV-DESC TO PROVDESC.
+018100     MOVE PROV-BAL TO PROVBAL.
+018200     DISPLAY PRINTRECORD.
+018300 3900-EXIT.
+018400     EXIT.
+018500
+018550*----------------------------------------------------------*
+018560* 7000-WRITE-AUDIT-RECORD - APPEND ONE ENTRY TO THE        *
+018570* INQUIRY AUDIT TRAIL FOR THE LOOKUP JUST PERFORMED: KEY     *
+018580* ENTERED, KEY TYPE, FOUND/NOT-FOUND, AND A TIMESTAMP.       *
+018590*----------------------------------------------------------*
+018591 7000-WRITE-AUDIT-RECORD.
+018592     PERFORM 7900-GET-CURRENT-TIMESTAMP THRU 7900-EXIT.
+018593     MOVE 1 TO WS-AUDIT-PTR.
+018594     STRING
+018595         WS-CURR-YY  "-" WS-CURR-MM  "-" WS-CURR-DD
+018596                                            DELIMITED SIZE
+018597         " "                                DELIMITED SIZE
+018598         WS-CURR-HH  ":" WS-CURR-MN  ":" WS-CURR-SS
+018599                                            DELIMITED SIZE
+018600         " KEYTYPE=" WS-KEY-TYPE-DESC        DELIMITED SIZE
+018601         INTO AUDIT-RECORD
+018602         WITH POINTER WS-AUDIT-PTR
+018603     END-STRING.
+018604     IF PROVIDKEY
+018605         STRING " KEY=" PROV-ID             DELIMITED SIZE
+018606             INTO AUDIT-RECORD WITH POINTER WS-AUDIT-PTR
+018607         END-STRING
+018608     ELSE
+018609         STRING " DESC=" PROV-DESC          DELIMITED SIZE
+018610             INTO AUDIT-RECORD WITH POINTER WS-AUDIT-PTR
+018611         END-STRING
+018612     END-IF.
+018613     STRING " RESULT="                       DELIMITED SIZE
+018614         INTO AUDIT-RECORD WITH POINTER WS-AUDIT-PTR
+018615     END-STRING.
+018616     IF RECORDFOUND
+018617         STRING "FOUND" DELIMITED SIZE
+018618             INTO AUDIT-RECORD WITH POINTER WS-AUDIT-PTR
+018619         END-STRING
+018620     ELSE
+018621         STRING "NOT FOUND" DELIMITED SIZE
+018622             INTO AUDIT-RECORD WITH POINTER WS-AUDIT-PTR
+018623         END-STRING
+018624     END-IF.
+018625     WRITE AUDIT-RECORD.
+018626 7000-EXIT.
+018627     EXIT.
+018628
+018629*----------------------------------------------------------*
+018630* 7500-WRITE-SUSPENSE-RECORD - A KEYED LOOKUP CAME BACK     *
+018631* NOT FOUND.  APPEND THE KEY ENTERED, THE KEY TYPE, AND A    *
+018632* TIMESTAMP TO THE SUSPENSE FILE FOR NEXT-DAY FOLLOW-UP BY    *
+018633* PROVIDER RELATIONS.                                        *
+018634*----------------------------------------------------------*
+018635 7500-WRITE-SUSPENSE-RECORD.
+018636     PERFORM 7900-GET-CURRENT-TIMESTAMP THRU 7900-EXIT.
+018637     MOVE 1 TO WS-SUSPNS-PTR.
+018638     STRING
+018639         WS-CURR-YY  "-" WS-CURR-MM  "-" WS-CURR-DD
+018640                                            DELIMITED SIZE
+018641         " "                                DELIMITED SIZE
+018642         WS-CURR-HH  ":" WS-CURR-MN  ":" WS-CURR-SS
+018643                                            DELIMITED SIZE
+018644         " KEYTYPE=" WS-KEY-TYPE-DESC        DELIMITED SIZE
+018645         INTO SUSPENSE-RECORD
+018646         WITH POINTER WS-SUSPNS-PTR
+018647     END-STRING.
+018648     IF PROVIDKEY
+018649         STRING " KEY=" PROV-ID             DELIMITED SIZE
+018650             INTO SUSPENSE-RECORD WITH POINTER WS-SUSPNS-PTR
+018651         END-STRING
+018652     ELSE
+018653         STRING " DESC=" PROV-DESC          DELIMITED SIZE
+018654             INTO SUSPENSE-RECORD WITH POINTER WS-SUSPNS-PTR
+018655         END-STRING
+018656     END-IF.
+018657     WRITE SUSPENSE-RECORD.
+018658 7500-EXIT.
+018659     EXIT.
+018660
+018661*----------------------------------------------------------*
+018662* 7900-GET-CURRENT-TIMESTAMP - ACCEPT THE SYSTEM DATE AND  *
+018663* TIME FOR TIME-STAMPING ERROR LOG RECORDS.                  *
+018664*----------------------------------------------------------*
+018665 7900-GET-CURRENT-TIMESTAMP.
+018666     ACCEPT WS-CURRENT-DATE FROM DATE.
+018667     ACCEPT WS-CURRENT-TIME FROM TIME.
+018668 7900-EXIT.
+018669     EXIT.
+018670
+018671*----------------------------------------------------------*
+018672* 8000-CHECK-FILE-STATUS - TRANSLATE FILE-CHECK-KEY INTO   *
+018673* ITS MESSAGE TEXT.  A CLEAN NOT-FOUND (23) IS EXPECTED AND  *
+018674* IS DISPLAYED BUT NOT LOGGED.  ANYTHING ELSE IS WRITTEN TO  *
+018675* THE ERROR LOG SO IT SURVIVES BEYOND THE TERMINAL SCREEN.   *
+018676*----------------------------------------------------------*
+018677 8000-CHECK-FILE-STATUS.
+018678     SET FSTAT-MSG-FOUND TO "N".
+018679     SET FSTAT-IDX TO 1.
+018680     SEARCH FSTAT-MESSAGE-ENTRY
+018681         AT END
+018682             SET FSTAT-MSG-FOUND TO "N"
+018683         WHEN FSTAT-CODE (FSTAT-IDX) = FILE-CHECK-KEY
+018684             SET FSTAT-MSG-FOUND TO "Y"
+018685     END-SEARCH.
+018686     IF RECORDNOTFOUND
+018687         DISPLAY "PROV STATUS: " FILE-CHECK-KEY
+018688             " - RECORD NOT FOUND FOR REQUESTED KEY"
+018689     ELSE
+018690         IF FSTAT-MSG-WAS-FOUND
+018691             DISPLAY "PROV STATUS: " FILE-CHECK-KEY " - "
+018692                 FSTAT-TEXT (FSTAT-IDX)
+018693         ELSE
+018694             DISPLAY "PROV STATUS: " FILE-CHECK-KEY
+018695                 " - UNRECOGNIZED FILE STATUS"
+018696         END-IF
+018697         PERFORM 8100-LOG-FILE-ERROR THRU 8100-EXIT
+018698     END-IF.
+018699 8000-EXIT.
+018700     EXIT.
+018701
+018702*----------------------------------------------------------*
+018703* 8100-LOG-FILE-ERROR - APPEND AN ABNORMAL FILE STATUS TO  *
+018704* THE ERROR LOG.                                              *
+018705*----------------------------------------------------------*
+018706 8100-LOG-FILE-ERROR.
+018707     PERFORM 7900-GET-CURRENT-TIMESTAMP THRU 7900-EXIT.
+018708     IF FSTAT-MSG-WAS-FOUND
+018709         STRING
+018710             WS-CURR-YY "-" WS-CURR-MM "-" WS-CURR-DD
+018711                                            DELIMITED SIZE
+018712             " " DELIMITED SIZE
+018713             WS-CURR-HH ":" WS-CURR-MN ":" WS-CURR-SS
+018714                                            DELIMITED SIZE
+018715             " LFIDPROVS STATUS=" FILE-CHECK-KEY
+018716                                            DELIMITED SIZE
+018717             " " FSTAT-TEXT (FSTAT-IDX)     DELIMITED SIZE
+018718             INTO ERRLOG-RECORD
+018719         END-STRING
+018720     ELSE
+018721         STRING
+018722             WS-CURR-YY "-" WS-CURR-MM "-" WS-CURR-DD
+018723                                            DELIMITED SIZE
+018724             " " DELIMITED SIZE
+018725             WS-CURR-HH ":" WS-CURR-MN ":" WS-CURR-SS
+018726                                            DELIMITED SIZE
+018727             " LFIDPROVS STATUS=" FILE-CHECK-KEY
+018728                                            DELIMITED SIZE
+018729             " UNRECOGNIZED FILE STATUS"    DELIMITED SIZE
+018730             INTO ERRLOG-RECORD
+018731         END-STRING
+018732     END-IF.
+018733     WRITE ERRLOG-RECORD.
+018734 8100-EXIT.
+018735     EXIT.
+018736
+018737*----------------------------------------------------------*
+018738* 9000-END-PROGRAM - CLOSE FILES AND TERMINATE THE RUN.    *
+018739*----------------------------------------------------------*
+018740 9000-END-PROGRAM.
+018741     CLOSE LFIDPROVS.
+018742     CLOSE LFERRLOG.
+018743     CLOSE LFAUDIT.
+018744     CLOSE LFSUSPNS.
+018745 9000-EXIT.
+018746     EXIT.
+018747
+018748 END PROGRAM RDIDF1.
