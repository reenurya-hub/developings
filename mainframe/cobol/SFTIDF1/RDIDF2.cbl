@@ -0,0 +1,273 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RDIDF2.
+000300 AUTHOR.        D KOVACS.
+000400 INSTALLATION.  COASTAL HEALTH PLAN - INFORMATION SYSTEMS.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* RDIDF2 - PROVIDER MASTER MAINTENANCE.                    *
+000900*                                                           *
+001000* ADDS, CHANGES, AND DELETES RECORDS ON THE PROVIDER MASTER *
+001100* FILE, IDFPROVS.DAT.  OPENS LFIDPROVS I-O, UNLIKE RDIDF1    *
+001200* (INQUIRY ONLY, INPUT ONLY).  EVERY ADD/CHANGE/DELETE IS    *
+001300* CONFIRMED BY THE OPERATOR BEFORE THE FILE IS WRITTEN.       *
+001400*----------------------------------------------------------*
+001500* MODIFICATION HISTORY                                      *
+001600*----------------------------------------------------------*
+001700* 08/08/2026  DK   ORIGINAL PROGRAM.                         *
+001750* 08/08/2026  DK   PROV-BAL IS NOW SIGNED WITH 2 DECIMALS -    *
+001760*                  UPDATED PRINTRECORD AND THE BALANCE ENTRY   *
+001770*                  PROMPTS TO MATCH.                           *
+001780* 08/08/2026  DK   CHANGE/DELETE TESTED RECORDNOTFOUND AND     *
+001781*                  TREATED ANY OTHER STATUS AS FOUND, SO AN    *
+001782*                  ABNORMAL READ STATUS FELL THROUGH AND       *
+001783*                  REWROTE/DELETED STALE BUFFER CONTENT - NOW  *
+001784*                  TESTS RECORDFOUND EXPLICITLY.  ALSO WIRED   *
+001785*                  THE UNUSED DUPLICATEKEY CONDITION INTO THE  *
+001786*                  ADD-PROVIDER WRITE'S INVALID KEY HANDLING.  *
+001800*----------------------------------------------------------*
+001900
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT LFIDPROVS ASSIGN TO "IDFPROVS.DAT"
+002400         FILE STATUS IS FILE-CHECK-KEY
+002500         ORGANIZATION IS INDEXED
+002600         ACCESS MODE IS DYNAMIC
+002700         RECORD KEY IS PROV-ID
+002800         ALTERNATE RECORD KEY IS PROV-DESC
+002900             WITH DUPLICATES.
+003000
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  LFIDPROVS.
+003400     COPY PROVREC.
+003500
+003600 WORKING-STORAGE SECTION.
+003700 01  WS-WORK-AREAS.
+003800     05  FILE-CHECK-KEY          PIC X(02).
+003900         88  RECORDFOUND             VALUE "00".
+004000         88  RECORDNOTFOUND          VALUE "23".
+004100         88  DUPLICATEKEY            VALUE "22".
+004200
+004300     05  MAINTTYPE               PIC 9(01).
+004400         88  ADDPROVIDER             VALUE 1.
+004500         88  CHANGEPROVIDER          VALUE 2.
+004600         88  DELETEPROVIDER          VALUE 3.
+004700         88  ENDMAINTENANCE          VALUE 9.
+004800
+004900     05  CONFIRMANS              PIC X(01).
+005000         88  CONFIRMEDYES            VALUES "Y" "y".
+005100
+005200     05  PRINTRECORD.
+005300         10  PROVID              PIC 9(10).
+005400         10  PROVDESC            PIC X(40).
+005500         10  PROVBAL             PIC -(8)9.99.
+005600
+005700 01  WS-SWITCHES.
+005800     05  MORE-TRANSACTIONS-SW    PIC X(01) VALUE "Y".
+005900         88  MORE-TRANSACTIONS       VALUE "Y".
+006000
+006100 PROCEDURE DIVISION.
+006200
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006500     PERFORM 2000-MAINTENANCE-LOOP THRU 2000-EXIT
+006600         UNTIL NOT MORE-TRANSACTIONS.
+006700     PERFORM 9000-END-PROGRAM THRU 9000-EXIT.
+006800     STOP RUN.
+006900
+007000*----------------------------------------------------------*
+007100* 1000-INITIALIZE - OPEN THE PROVIDER MASTER FOR UPDATE.   *
+007200*----------------------------------------------------------*
+007300 1000-INITIALIZE.
+007400     OPEN I-O LFIDPROVS.
+007500 1000-EXIT.
+007600     EXIT.
+007700
+007800*----------------------------------------------------------*
+007900* 2000-MAINTENANCE-LOOP - ONE PASS OF THE MAINTENANCE      *
+008000* MENU: PROMPT, DISPATCH, REPEAT UNTIL THE OPERATOR QUITS.  *
+008100*----------------------------------------------------------*
+008200 2000-MAINTENANCE-LOOP.
+008300     PERFORM 2100-GET-MAINT-REQUEST THRU 2100-EXIT.
+008400     IF ENDMAINTENANCE
+008500         MOVE "N" TO MORE-TRANSACTIONS-SW
+008600     ELSE
+008700         PERFORM 3000-PROCESS-MAINT-REQUEST THRU 3000-EXIT
+008800     END-IF.
+008900 2000-EXIT.
+009000     EXIT.
+009100
+009200*----------------------------------------------------------*
+009300* 2100-GET-MAINT-REQUEST - PROMPT FOR THE MAINTENANCE TYPE.*
+009400*----------------------------------------------------------*
+009500 2100-GET-MAINT-REQUEST.
+009600     DISPLAY "ADD A NEW PROVIDER, ENTER 1".
+009700     DISPLAY "CHANGE AN EXISTING PROVIDER, ENTER 2".
+009800     DISPLAY "DELETE A PROVIDER, ENTER 3".
+009900     DISPLAY "END MAINTENANCE, ENTER 9".
+010000     ACCEPT MAINTTYPE.
+010100 2100-EXIT.
+010200     EXIT.
+010300
+010400*----------------------------------------------------------*
+010500* 3000-PROCESS-MAINT-REQUEST - DISPATCH TO THE PARAGRAPH   *
+010600* FOR THE MAINTENANCE TYPE THE OPERATOR SELECTED.            *
+010700*----------------------------------------------------------*
+010800 3000-PROCESS-MAINT-REQUEST.
+010900     IF ADDPROVIDER
+011000         PERFORM 4000-ADD-PROVIDER THRU 4000-EXIT
+011100     END-IF.
+011200     IF CHANGEPROVIDER
+011300         PERFORM 5000-CHANGE-PROVIDER THRU 5000-EXIT
+011400     END-IF.
+011500     IF DELETEPROVIDER
+011600         PERFORM 6000-DELETE-PROVIDER THRU 6000-EXIT
+011700     END-IF.
+011800 3000-EXIT.
+011900     EXIT.
+012000
+012100*----------------------------------------------------------*
+012200* 4000-ADD-PROVIDER - PROMPT FOR A NEW PROVIDER, CONFIRM,  *
+012300* AND WRITE IT TO THE PROVIDER MASTER.                       *
+012400*----------------------------------------------------------*
+012500 4000-ADD-PROVIDER.
+012600     DISPLAY "ENTER PROV CODE KEY (10 DIGITS): "
+012700         WITH NO ADVANCING.
+012800     ACCEPT PROV-ID.
+012900     READ LFIDPROVS
+013000         KEY IS PROV-ID
+013100         INVALID KEY CONTINUE
+013200     END-READ.
+013300     IF RECORDFOUND
+013400         DISPLAY "PROVIDER ALREADY ON FILE - ADD REJECTED"
+013500     ELSE
+013600         DISPLAY "ENTER PROV DESC (40 CHARACTERS): "
+013700             WITH NO ADVANCING
+013800         ACCEPT PROV-DESC
+013900         DISPLAY "ENTER PROV BALANCE (SIGNED, 2 DECIMALS, "
+013950             "E.G. -1234.56): " WITH NO ADVANCING
+014100         ACCEPT PROV-BAL
+014200         PERFORM 3900-DISPLAY-RECORD THRU 3900-EXIT
+014300         DISPLAY "CONFIRM ADD - ENTER Y TO WRITE: "
+014400             WITH NO ADVANCING
+014500         ACCEPT CONFIRMANS
+014600         IF CONFIRMEDYES
+014700             WRITE PROVS-RECORD
+014800                 INVALID KEY
+014810                     IF DUPLICATEKEY
+014820                         DISPLAY "DUPLICATE KEY - ANOTHER "
+014830                             "PROVIDER ALREADY USES THIS "
+014840                             "PROV-ID"
+014850                     ELSE
+014900                         DISPLAY "PROV STATUS: " FILE-CHECK-KEY
+014860                     END-IF
+015000             END-WRITE
+015100             IF RECORDFOUND
+015200                 DISPLAY "PROVIDER ADDED"
+015300             END-IF
+015400         ELSE
+015500             DISPLAY "ADD CANCELLED"
+015600         END-IF
+015700     END-IF.
+015800 4000-EXIT.
+015900     EXIT.
+016000
+016100*----------------------------------------------------------*
+016200* 5000-CHANGE-PROVIDER - LOOK UP A PROVIDER BY PROV-ID,    *
+016300* LET THE OPERATOR RE-KEY THE DESCRIPTION AND BALANCE,       *
+016400* CONFIRM, AND REWRITE THE RECORD.                            *
+016500*----------------------------------------------------------*
+016600 5000-CHANGE-PROVIDER.
+016700     DISPLAY "ENTER PROV CODE KEY (10 DIGITS): "
+016800         WITH NO ADVANCING.
+016900     ACCEPT PROV-ID.
+017000     READ LFIDPROVS
+017100         KEY IS PROV-ID
+017200         INVALID KEY CONTINUE
+017300     END-READ.
+017400     IF RECORDFOUND
+017700         PERFORM 3900-DISPLAY-RECORD THRU 3900-EXIT
+017800         DISPLAY "ENTER NEW PROV DESC (40 CHARACTERS): "
+017900             WITH NO ADVANCING
+018000         ACCEPT PROV-DESC
+018100         DISPLAY "ENTER NEW PROV BALANCE (SIGNED, 2 DECIMALS, "
+018150             "E.G. -1234.56): " WITH NO ADVANCING
+018300         ACCEPT PROV-BAL
+018400         PERFORM 3900-DISPLAY-RECORD THRU 3900-EXIT
+018500         DISPLAY "CONFIRM CHANGE - ENTER Y TO WRITE: "
+018600             WITH NO ADVANCING
+018700         ACCEPT CONFIRMANS
+018800         IF CONFIRMEDYES
+018900             REWRITE PROVS-RECORD
+019000                 INVALID KEY
+019100                     DISPLAY "PROV STATUS: " FILE-CHECK-KEY
+019200             END-REWRITE
+019300             IF RECORDFOUND
+019400                 DISPLAY "PROVIDER CHANGED"
+019500             END-IF
+019600         ELSE
+019700             DISPLAY "CHANGE CANCELLED"
+019800         END-IF
+019850     ELSE
+019860         DISPLAY "PROVIDER NOT ON FILE - CHANGE REJECTED"
+019900     END-IF.
+020000 5000-EXIT.
+020100     EXIT.
+020200
+020300*----------------------------------------------------------*
+020400* 6000-DELETE-PROVIDER - LOOK UP A PROVIDER BY PROV-ID,    *
+020500* CONFIRM, AND DELETE THE RECORD FROM THE PROVIDER MASTER.   *
+020600*----------------------------------------------------------*
+020700 6000-DELETE-PROVIDER.
+020800     DISPLAY "ENTER PROV CODE KEY (10 DIGITS): "
+020900         WITH NO ADVANCING.
+021000     ACCEPT PROV-ID.
+021100     READ LFIDPROVS
+021200         KEY IS PROV-ID
+021300         INVALID KEY CONTINUE
+021400     END-READ.
+021500     IF RECORDFOUND
+021800         PERFORM 3900-DISPLAY-RECORD THRU 3900-EXIT
+021900         DISPLAY "CONFIRM DELETE - ENTER Y TO DELETE: "
+022000             WITH NO ADVANCING
+022100         ACCEPT CONFIRMANS
+022200         IF CONFIRMEDYES
+022300             DELETE LFIDPROVS
+022400                 INVALID KEY
+022500                     DISPLAY "PROV STATUS: " FILE-CHECK-KEY
+022600             END-DELETE
+022700             IF RECORDFOUND
+022800                 DISPLAY "PROVIDER DELETED"
+022900             END-IF
+023000         ELSE
+023100             DISPLAY "DELETE CANCELLED"
+023200         END-IF
+023250     ELSE
+023260         DISPLAY "PROVIDER NOT ON FILE - DELETE REJECTED"
+023300     END-IF.
+023400 6000-EXIT.
+023500     EXIT.
+023600
+023700*----------------------------------------------------------*
+023800* 3900-DISPLAY-RECORD - FORMAT AND DISPLAY ONE PROVIDER    *
+023900* RECORD TO THE TERMINAL.                                    *
+024000*----------------------------------------------------------*
+024100 3900-DISPLAY-RECORD.
+024200     MOVE PROV-ID TO PROVID.
+024300     MOVE PROV-DESC TO PROVDESC.
+024400     MOVE PROV-BAL TO PROVBAL.
+024500     DISPLAY PRINTRECORD.
+024600 3900-EXIT.
+024700     EXIT.
+024800
+024900*----------------------------------------------------------*
+025000* 9000-END-PROGRAM - CLOSE THE PROVIDER MASTER AND END.    *
+025100*----------------------------------------------------------*
+025200 9000-END-PROGRAM.
+025300     CLOSE LFIDPROVS.
+025400 9000-EXIT.
+025500     EXIT.
+025600
+025700 END PROGRAM RDIDF2.
