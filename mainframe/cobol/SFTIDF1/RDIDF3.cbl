@@ -0,0 +1,342 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RDIDF3.
+000300 AUTHOR.        D KOVACS.
+000400 INSTALLATION.  COASTAL HEALTH PLAN - INFORMATION SYSTEMS.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* RDIDF3 - NIGHTLY PROVIDER BALANCE RECONCILIATION.        *
+000900*                                                           *
+001000* READS IDFPROVS.DAT END TO END, ACCUMULATES PROV-BAL, AND  *
+001100* COMPARES THE TOTAL TO THE GENERAL LEDGER PROVIDER-PAYABLE *
+001200* CONTROL TOTAL SUPPLIED BY THE GL FEED (IDFGLCTL.DAT).      *
+001300* PRODUCES A BREAK REPORT OF THE DIFFERENCE, PLUS (BY        *
+001400* MATCH-MERGING AGAINST THE PRIOR RUN'S SNAPSHOT) A LIST OF  *
+001500* PROVIDERS ADDED, REMOVED, OR CHANGED SINCE THE LAST RUN.   *
+001600* INTENDED TO RUN AS A NIGHTLY BATCH STEP.                   *
+001700*----------------------------------------------------------*
+001800* MODIFICATION HISTORY                                      *
+001900*----------------------------------------------------------*
+002000* 08/08/2026  DK   ORIGINAL PROGRAM.                         *
+002050* 08/08/2026  DK   PROV-BAL AND GLCTL-AMOUNT ARE NOW SIGNED,   *
+002060*                  2-DECIMAL AMOUNTS - WIDENED THE SNAPSHOT     *
+002070*                  AND ACCUMULATOR FIELDS TO MATCH AND ADDED    *
+002080*                  EDITED WORK FIELDS FOR THE BREAK-REPORT      *
+002090*                  STRING STATEMENTS.                           *
+002091* 08/08/2026  DK   2100-READ-CURRENT ONLY CHECKED AT-END, SO     *
+002092*                  ANY OTHER ABNORMAL LFIDPROVS STATUS LEFT      *
+002093*                  THE STALE BUFFER IN PLACE AND GOT ADDED/      *
+002094*                  SNAPSHOTTED AGAIN ON THE NEXT PASS - NOW      *
+002095*                  CHECKS RECORDFOUND AND ABENDS THE RUN ON      *
+002096*                  ANY OTHER STATUS RATHER THAN CONTINUING.      *
+002100*----------------------------------------------------------*
+002200
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT LFIDPROVS ASSIGN TO "IDFPROVS.DAT"
+002700         FILE STATUS IS FILE-CHECK-KEY
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS SEQUENTIAL
+003000         RECORD KEY IS PROV-ID
+003100         ALTERNATE RECORD KEY IS PROV-DESC
+003200             WITH DUPLICATES.
+003300
+003400     SELECT LFGLCTL ASSIGN TO "IDFGLCTL.DAT"
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600
+003700     SELECT LFPRIORSNAP ASSIGN TO "IDFPRSNP.DAT"
+003800         FILE STATUS IS PRIOR-FILE-STATUS
+003850         ORGANIZATION IS LINE SEQUENTIAL.
+003900
+004000     SELECT LFCURRSNAP ASSIGN TO "IDFCRSNP.DAT"
+004100         ORGANIZATION IS LINE SEQUENTIAL.
+004200
+004300     SELECT LFBREAK ASSIGN TO "IDFBREAK.DAT"
+004400         ORGANIZATION IS LINE SEQUENTIAL.
+004500
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  LFIDPROVS.
+004900     COPY PROVREC.
+005000
+005100 FD  LFGLCTL
+005200     RECORD CONTAINS 80 CHARACTERS.
+005300 01  GLCTL-RECORD.
+005400     05  GLCTL-AMOUNT            PIC S9(10)V99.
+005500     05  FILLER                  PIC X(68).
+005600
+005700 FD  LFPRIORSNAP
+005800     RECORD CONTAINS 80 CHARACTERS.
+005900 01  PRIOR-SNAP-RECORD.
+006000     05  PRIOR-PROV-ID           PIC 9(10).
+006100     05  PRIOR-PROV-BAL          PIC S9(8)V99.
+006200     05  FILLER                  PIC X(60).
+006300
+006400 FD  LFCURRSNAP
+006500     RECORD CONTAINS 80 CHARACTERS.
+006600 01  CURR-SNAP-RECORD.
+006700     05  CURR-PROV-ID            PIC 9(10).
+006800     05  CURR-PROV-BAL           PIC S9(8)V99.
+006900     05  FILLER                  PIC X(60).
+007000
+007100 FD  LFBREAK
+007200     RECORD CONTAINS 80 CHARACTERS.
+007300 01  BREAK-RECORD                PIC X(80).
+007400
+007500 WORKING-STORAGE SECTION.
+007600 01  WS-WORK-AREAS.
+007700     05  FILE-CHECK-KEY          PIC X(02).
+007750         88  RECORDFOUND             VALUE "00".
+007850     05  PRIOR-FILE-STATUS       PIC X(02).
+007860         88  PRIOR-FILE-OK           VALUE "00".
+007870         88  PRIOR-FILE-NOT-FOUND    VALUE "35".
+007900
+008000 01  WS-ACCUMULATORS         COMP.
+008100     05  WS-CALCULATED-TOTAL     PIC S9(10)V99 VALUE ZERO.
+008200     05  WS-VARIANCE             PIC S9(10)V99 VALUE ZERO.
+008300     05  WS-ADDED-COUNT          PIC 9(07) VALUE ZERO.
+008400     05  WS-REMOVED-COUNT        PIC 9(07) VALUE ZERO.
+008500     05  WS-CHANGED-COUNT        PIC 9(07) VALUE ZERO.
+008600
+008700 01  WS-SWITCHES.
+008800     05  CURR-EOF-SW             PIC X(01) VALUE "N".
+008900         88  CURR-EOF                VALUE "Y".
+009000     05  PRIOR-EOF-SW            PIC X(01) VALUE "N".
+009100         88  PRIOR-EOF               VALUE "Y".
+009200     05  PRIOR-FILE-PRESENT-SW   PIC X(01) VALUE "Y".
+009300         88  PRIOR-FILE-PRESENT      VALUE "Y".
+009400
+009500 01  WS-BREAK-LINE               PIC X(80).
+
+009550 01  WS-REPORT-FIELDS.
+009560     05  WS-CALC-TOTAL-ED        PIC -(9)9.99.
+009570     05  WS-VARIANCE-ED          PIC -(9)9.99.
+009580     05  WS-ADDED-COUNT-ED       PIC Z(06)9.
+009590     05  WS-REMOVED-COUNT-ED     PIC Z(06)9.
+009600     05  WS-CHANGED-COUNT-ED     PIC Z(06)9.
+009610     05  WS-GLCTL-AMOUNT-ED      PIC -(9)9.99.
+009620     05  WS-BAL-ED-1             PIC -(8)9.99.
+009630     05  WS-BAL-ED-2             PIC -(8)9.99.
+009600
+009700 PROCEDURE DIVISION.
+009800
+009900 0000-MAINLINE.
+010000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010100     PERFORM 2000-MATCH-MERGE THRU 2000-EXIT
+010200         UNTIL CURR-EOF AND PRIOR-EOF.
+010300     PERFORM 4000-WRITE-CONTROL-TOTAL-REPORT THRU 4000-EXIT.
+010400     PERFORM 9000-END-PROGRAM THRU 9000-EXIT.
+010500     STOP RUN.
+010600
+010700*----------------------------------------------------------*
+010800* 1000-INITIALIZE - OPEN FILES AND PRIME THE MATCH-MERGE.  *
+010900* THE PRIOR-RUN SNAPSHOT IS OPTIONAL - IF IT IS MISSING     *
+011000* (THE FIRST TIME THIS JOB EVER RUNS) SKIP THE COMPARE.      *
+011100*----------------------------------------------------------*
+011200 1000-INITIALIZE.
+011300     OPEN INPUT LFIDPROVS.
+011400     OPEN INPUT LFGLCTL.
+011500     OPEN OUTPUT LFCURRSNAP.
+011600     OPEN OUTPUT LFBREAK.
+011700     READ LFGLCTL
+011800         AT END MOVE ZERO TO GLCTL-AMOUNT
+011900     END-READ.
+012000     OPEN INPUT LFPRIORSNAP.
+012100     IF PRIOR-FILE-NOT-FOUND
+012200         MOVE "N" TO PRIOR-FILE-PRESENT-SW
+012300         MOVE "Y" TO PRIOR-EOF-SW
+012400     END-IF.
+012500     PERFORM 2100-READ-CURRENT THRU 2100-EXIT.
+012600     IF PRIOR-FILE-PRESENT
+012700         PERFORM 2200-READ-PRIOR THRU 2200-EXIT
+012800     END-IF.
+012900 1000-EXIT.
+013000     EXIT.
+013100
+013200*----------------------------------------------------------*
+013300* 2000-MATCH-MERGE - COMPARE ONE PAIR OF CURRENT/PRIOR      *
+013400* KEYS AND DRIVE THE ADDED/REMOVED/CHANGED LOGIC.            *
+013500*----------------------------------------------------------*
+013600 2000-MATCH-MERGE.
+013700     IF CURR-EOF
+013800         PERFORM 2400-PROVIDER-REMOVED THRU 2400-EXIT
+013900         PERFORM 2200-READ-PRIOR THRU 2200-EXIT
+014000     ELSE
+014100         IF PRIOR-EOF
+014200             PERFORM 2300-PROVIDER-ADDED THRU 2300-EXIT
+014300             PERFORM 2100-READ-CURRENT THRU 2100-EXIT
+014400         ELSE
+014500             IF CURR-PROV-ID = PRIOR-PROV-ID
+014600                 PERFORM 2500-PROVIDER-MATCHED THRU 2500-EXIT
+014700                 PERFORM 2100-READ-CURRENT THRU 2100-EXIT
+014800                 PERFORM 2200-READ-PRIOR THRU 2200-EXIT
+014900             ELSE
+015000                 IF CURR-PROV-ID < PRIOR-PROV-ID
+015100                     PERFORM 2300-PROVIDER-ADDED THRU 2300-EXIT
+015200                     PERFORM 2100-READ-CURRENT THRU 2100-EXIT
+015300                 ELSE
+015400                     PERFORM 2400-PROVIDER-REMOVED THRU 2400-EXIT
+015500                     PERFORM 2200-READ-PRIOR THRU 2200-EXIT
+015600                 END-IF
+015700             END-IF
+015800         END-IF
+015900     END-IF.
+016000 2000-EXIT.
+016100     EXIT.
+016200
+016300*----------------------------------------------------------*
+016400* 2100-READ-CURRENT - READ THE NEXT PROVIDER MASTER RECORD *
+016500* AND SNAPSHOT IT (FOR NEXT RUN'S COMPARE) AND ACCUMULATE    *
+016600* ITS BALANCE INTO THE CALCULATED TOTAL.                      *
+016700*----------------------------------------------------------*
+016800 2100-READ-CURRENT.
+016900     READ LFIDPROVS NEXT RECORD
+017000         AT END MOVE "Y" TO CURR-EOF-SW
+017100     END-READ.
+017150     IF NOT CURR-EOF
+017160         IF RECORDFOUND
+017170             ADD PROV-BAL TO WS-CALCULATED-TOTAL
+017180             MOVE PROV-ID TO CURR-PROV-ID
+017190             MOVE PROV-BAL TO CURR-PROV-BAL
+017200             WRITE CURR-SNAP-RECORD
+017210         ELSE
+017220             DISPLAY "RDIDF3 ABEND - LFIDPROVS STATUS "
+017230                 FILE-CHECK-KEY
+017240             PERFORM 9000-END-PROGRAM THRU 9000-EXIT
+017250             MOVE 16 TO RETURN-CODE
+017260             STOP RUN
+017270         END-IF
+017300     END-IF.
+017800 2100-EXIT.
+017900     EXIT.
+018000
+018100*----------------------------------------------------------*
+018200* 2200-READ-PRIOR - READ THE NEXT RECORD OF THE PRIOR RUN'S*
+018300* PROVIDER SNAPSHOT.                                          *
+018400*----------------------------------------------------------*
+018500 2200-READ-PRIOR.
+018600     READ LFPRIORSNAP
+018700         AT END MOVE "Y" TO PRIOR-EOF-SW
+018800     END-READ.
+018900 2200-EXIT.
+019000     EXIT.
+019100
+019200*----------------------------------------------------------*
+019300* 2300-PROVIDER-ADDED - A PROVIDER ON THE CURRENT FILE HAS *
+019400* NO COUNTERPART ON THE PRIOR SNAPSHOT - NEWLY ON FILE.      *
+019500*----------------------------------------------------------*
+019600 2300-PROVIDER-ADDED.
+019700     ADD 1 TO WS-ADDED-COUNT.
+019750     MOVE CURR-PROV-BAL TO WS-BAL-ED-1.
+019800     STRING "ADDED    PROV-ID=" CURR-PROV-ID
+019900         " BAL=" WS-BAL-ED-1 DELIMITED SIZE
+020000         INTO WS-BREAK-LINE
+020100     END-STRING.
+020200     PERFORM 2900-WRITE-BREAK-LINE THRU 2900-EXIT.
+020300 2300-EXIT.
+020400     EXIT.
+020500
+020600*----------------------------------------------------------*
+020700* 2400-PROVIDER-REMOVED - A PROVIDER ON THE PRIOR SNAPSHOT *
+020800* HAS NO COUNTERPART ON THE CURRENT FILE - NO LONGER THERE.  *
+020900*----------------------------------------------------------*
+021000 2400-PROVIDER-REMOVED.
+021100     ADD 1 TO WS-REMOVED-COUNT.
+021150     MOVE PRIOR-PROV-BAL TO WS-BAL-ED-1.
+021200     STRING "REMOVED  PROV-ID=" PRIOR-PROV-ID
+021300         " BAL=" WS-BAL-ED-1 DELIMITED SIZE
+021400         INTO WS-BREAK-LINE
+021500     END-STRING.
+021600     PERFORM 2900-WRITE-BREAK-LINE THRU 2900-EXIT.
+021700 2400-EXIT.
+021800     EXIT.
+021900
+022000*----------------------------------------------------------*
+022100* 2500-PROVIDER-MATCHED - SAME PROVIDER IS ON BOTH FILES.  *
+022200* REPORT IT ONLY IF THE BALANCE MOVED SINCE THE LAST RUN.    *
+022300*----------------------------------------------------------*
+022400 2500-PROVIDER-MATCHED.
+022500     IF CURR-PROV-BAL NOT = PRIOR-PROV-BAL
+022600         ADD 1 TO WS-CHANGED-COUNT
+022620         MOVE PRIOR-PROV-BAL TO WS-BAL-ED-1
+022640         MOVE CURR-PROV-BAL  TO WS-BAL-ED-2
+022700         STRING "CHANGED  PROV-ID=" CURR-PROV-ID
+022800             " WAS=" WS-BAL-ED-1
+022900             " NOW=" WS-BAL-ED-2 DELIMITED SIZE
+023000             INTO WS-BREAK-LINE
+023100         END-STRING
+023200         PERFORM 2900-WRITE-BREAK-LINE THRU 2900-EXIT
+023300     END-IF.
+023400 2500-EXIT.
+023500     EXIT.
+023600
+023700*----------------------------------------------------------*
+023800* 2900-WRITE-BREAK-LINE - APPEND ONE DETAIL LINE TO THE    *
+023900* BREAK REPORT.                                               *
+024000*----------------------------------------------------------*
+024100 2900-WRITE-BREAK-LINE.
+024200     MOVE WS-BREAK-LINE TO BREAK-RECORD.
+024300     WRITE BREAK-RECORD.
+024400 2900-EXIT.
+024500     EXIT.
+024600
+024700*----------------------------------------------------------*
+024800* 4000-WRITE-CONTROL-TOTAL-REPORT - WRITE THE SUMMARY      *
+025000* PORTION OF THE BREAK REPORT: CALCULATED TOTAL, GL CONTROL  *
+025100* TOTAL, THE VARIANCE, AND THE ACTIVITY COUNTS.               *
+025200*----------------------------------------------------------*
+025300 4000-WRITE-CONTROL-TOTAL-REPORT.
+025400     COMPUTE WS-VARIANCE = WS-CALCULATED-TOTAL - GLCTL-AMOUNT.
+025410     MOVE WS-CALCULATED-TOTAL TO WS-CALC-TOTAL-ED.
+025420     MOVE WS-VARIANCE         TO WS-VARIANCE-ED.
+025430     MOVE WS-ADDED-COUNT      TO WS-ADDED-COUNT-ED.
+025440     MOVE WS-REMOVED-COUNT    TO WS-REMOVED-COUNT-ED.
+025450     MOVE WS-CHANGED-COUNT    TO WS-CHANGED-COUNT-ED.
+025460     MOVE GLCTL-AMOUNT        TO WS-GLCTL-AMOUNT-ED.
+025500     MOVE SPACES TO BREAK-RECORD.
+025600     WRITE BREAK-RECORD.
+025700     STRING "CALCULATED PROV-BAL TOTAL: " WS-CALC-TOTAL-ED
+025800         DELIMITED SIZE INTO BREAK-RECORD
+025900     END-STRING.
+026000     WRITE BREAK-RECORD.
+026100     STRING "GL PROVIDER-PAYABLE CONTROL TOTAL: "
+026150         WS-GLCTL-AMOUNT-ED
+026200         DELIMITED SIZE INTO BREAK-RECORD
+026300     END-STRING.
+026400     WRITE BREAK-RECORD.
+026500     STRING "VARIANCE (CALCULATED - GL): " WS-VARIANCE-ED
+026600         DELIMITED SIZE INTO BREAK-RECORD
+026700     END-STRING.
+026800     WRITE BREAK-RECORD.
+026900     STRING "PROVIDERS ADDED="   WS-ADDED-COUNT-ED
+027000         " REMOVED="             WS-REMOVED-COUNT-ED
+027100         " CHANGED="             WS-CHANGED-COUNT-ED
+027200         DELIMITED SIZE INTO BREAK-RECORD
+027300     END-STRING.
+027400     WRITE BREAK-RECORD.
+027500     IF WS-VARIANCE = ZERO
+027600         MOVE "RECONCILED - NO VARIANCE" TO BREAK-RECORD
+027700     ELSE
+027800         MOVE "*** OUT OF BALANCE - SEE VARIANCE ABOVE ***"
+027900             TO BREAK-RECORD
+028000     END-IF.
+028100     WRITE BREAK-RECORD.
+028200 4000-EXIT.
+028300     EXIT.
+028400
+028500*----------------------------------------------------------*
+028600* 9000-END-PROGRAM - CLOSE FILES AND TERMINATE THE RUN.    *
+028700*----------------------------------------------------------*
+028800 9000-END-PROGRAM.
+028900     CLOSE LFIDPROVS.
+029000     CLOSE LFGLCTL.
+029100     IF PRIOR-FILE-PRESENT
+029200         CLOSE LFPRIORSNAP
+029300     END-IF.
+029400     CLOSE LFCURRSNAP.
+029500     CLOSE LFBREAK.
+029600 9000-EXIT.
+029700     EXIT.
+029800
+029900 END PROGRAM RDIDF3.
