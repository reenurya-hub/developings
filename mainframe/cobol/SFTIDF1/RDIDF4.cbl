@@ -0,0 +1,196 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RDIDF4.
+000300 AUTHOR.        D KOVACS.
+000400 INSTALLATION.  COASTAL HEALTH PLAN - INFORMATION SYSTEMS.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* RDIDF4 - PROVIDER DIRECTORY REPORT.                      *
+000900*                                                           *
+001000* WALKS THE PROVIDER MASTER FILE, IDFPROVS.DAT, VIA THE      *
+001100* PROV-DESC ALTERNATE KEY AND PRODUCES A FORMATTED,          *
+001200* PAGINATED PROVIDER DIRECTORY (PROV-ID, PROV-DESC,          *
+001300* PROV-BAL) FOR THE FRONT DESK, IN PROV-DESC SEQUENCE.       *
+001400*----------------------------------------------------------*
+001500* MODIFICATION HISTORY                                      *
+001600*----------------------------------------------------------*
+001700* 08/08/2026  DK   ORIGINAL PROGRAM.                         *
+001750* 08/08/2026  DK   PROV-BAL IS NOW SIGNED WITH 2 DECIMALS -    *
+001760*                  WIDENED DTL-PROV-BAL TO MATCH.              *
+001770* 08/08/2026  DK   HDG2-LINE'S FILLER WIDTHS DIDN'T MATCH      *
+001771*                  DETAIL-LINE'S TRUE BYTE OFFSETS, SO THE     *
+001772*                  COLUMN HEADINGS LANDED TO THE LEFT OF THE   *
+001773*                  DATA THEY LABEL - RESIZED TO 14/43/12 TO    *
+001774*                  LINE UP WITH DTL-PROV-DESC/DTL-PROV-BAL.    *
+001775* 08/08/2026  DK   THE INITIAL START'S RESULT WAS NEVER        *
+001776*                  CHECKED, SO AN EMPTY IDFPROVS.DAT LEFT THE  *
+001777*                  READ-NEXT LOOP POSITIONED ON AN UNDEFINED    *
+001778*                  RECORD INSTEAD OF STOPPING - ADDED THE      *
+001779*                  SAME IF RECORDFOUND GUARD RDIDF1 USES        *
+001780*                  AROUND ITS OWN START/READ-NEXT LOOP.        *
+001800*----------------------------------------------------------*
+001900
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT LFIDPROVS ASSIGN TO "IDFPROVS.DAT"
+002400         FILE STATUS IS FILE-CHECK-KEY
+002500         ORGANIZATION IS INDEXED
+002600         ACCESS MODE IS SEQUENTIAL
+002700         RECORD KEY IS PROV-ID
+002800         ALTERNATE RECORD KEY IS PROV-DESC
+002900             WITH DUPLICATES.
+003000
+003100     SELECT LFDIRRPT ASSIGN TO "IDFDIR.DAT"
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  LFIDPROVS.
+003700     COPY PROVREC.
+003800
+003900 FD  LFDIRRPT
+004000     RECORD CONTAINS 132 CHARACTERS.
+004100 01  DIR-REPORT-LINE             PIC X(132).
+004200
+004300 WORKING-STORAGE SECTION.
+004400 01  WS-WORK-AREAS.
+004500     05  FILE-CHECK-KEY          PIC X(02).
+004600         88  RECORDFOUND             VALUE "00".
+004700
+004800 01  WS-COUNTERS             COMP.
+004900     05  WS-PAGE-NUMBER          PIC 9(05) VALUE ZERO.
+005000     05  WS-LINE-NUMBER          PIC 9(03) VALUE 99.
+005100     05  WS-PROVIDER-COUNT       PIC 9(07) VALUE ZERO.
+005200
+005300 01  WS-CONSTANTS            COMP.
+005400     05  WS-LINES-PER-PAGE       PIC 9(03) VALUE 55.
+005500
+005600 01  WS-PAGE-NUMBER-ED           PIC ZZZZ9.
+005700 01  WS-PROVIDER-COUNT-ED        PIC ZZZZZZ9.
+005800
+005900 01  HDG1-LINE.
+006000     05  FILLER                  PIC X(30)
+006100         VALUE "COASTAL HEALTH PLAN".
+006200     05  FILLER                  PIC X(52)
+006300         VALUE "PROVIDER DIRECTORY".
+006400     05  FILLER                  PIC X(05) VALUE "PAGE ".
+006500     05  HDG1-PAGE-NUMBER        PIC ZZZZ9.
+006600
+006700 01  HDG2-LINE.
+006800     05  FILLER                  PIC X(14) VALUE "PROV-ID".
+006900     05  FILLER                  PIC X(43) VALUE "PROV-DESC".
+007000     05  FILLER                  PIC X(12) VALUE "PROV-BAL".
+007100
+007200 01  HDG3-LINE.
+007300     05  FILLER                  PIC X(132) VALUE ALL "-".
+007400
+007500 01  DETAIL-LINE.
+007600     05  DTL-PROV-ID             PIC 9(10)B.
+007700     05  FILLER                  PIC X(03).
+007800     05  DTL-PROV-DESC           PIC X(40).
+007900     05  FILLER                  PIC X(03).
+008000     05  DTL-PROV-BAL            PIC -(8)9.99.
+008100
+008200 PROCEDURE DIVISION.
+008300
+008400 0000-MAINLINE.
+008500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008550     IF RECORDFOUND
+008600         PERFORM 2000-READ-NEXT-PROVIDER THRU 2000-EXIT
+008700         PERFORM 3000-PRINT-PROVIDER THRU 3000-EXIT
+008800             UNTIL ENDOFFILE
+008810     END-IF.
+008900     PERFORM 4000-PRINT-FINAL-COUNT THRU 4000-EXIT.
+009000     PERFORM 9000-END-PROGRAM THRU 9000-EXIT.
+009100     STOP RUN.
+009200
+009300*----------------------------------------------------------*
+009400* 1000-INITIALIZE - OPEN THE PROVIDER MASTER FOR A         *
+009500* SEQUENTIAL PASS IN PROV-DESC SEQUENCE AND OPEN THE         *
+009600* DIRECTORY REPORT FOR OUTPUT.                                *
+009700*----------------------------------------------------------*
+009800 1000-INITIALIZE.
+009900     OPEN INPUT LFIDPROVS.
+010000     OPEN OUTPUT LFDIRRPT.
+010100     MOVE LOW-VALUES TO PROV-DESC.
+010200     START LFIDPROVS KEY IS NOT LESS THAN PROV-DESC
+010300         INVALID KEY
+010400             DISPLAY "PROV STATUS: " FILE-CHECK-KEY
+010500     END-START.
+010600 1000-EXIT.
+010700     EXIT.
+010800
+010900*----------------------------------------------------------*
+011000* 2000-READ-NEXT-PROVIDER - READ THE NEXT RECORD IN        *
+011100* PROV-DESC SEQUENCE.                                         *
+011200*----------------------------------------------------------*
+011300 2000-READ-NEXT-PROVIDER.
+011400     READ LFIDPROVS NEXT RECORD
+011500         AT END MOVE HIGH-VALUES TO PROVS-RECORD
+011600     END-READ.
+011700 2000-EXIT.
+011800     EXIT.
+011900
+012000*----------------------------------------------------------*
+012100* 3000-PRINT-PROVIDER - PRINT ONE DETAIL LINE, ROLLING TO  *
+012200* A NEW PAGE WITH HEADINGS WHEN THE CURRENT PAGE IS FULL,    *
+012300* THEN READ THE NEXT PROVIDER.                                *
+012400*----------------------------------------------------------*
+012500 3000-PRINT-PROVIDER.
+012600     IF WS-LINE-NUMBER >= WS-LINES-PER-PAGE
+012700         PERFORM 3100-PRINT-HEADINGS THRU 3100-EXIT
+012800     END-IF.
+012900     MOVE PROV-ID TO DTL-PROV-ID.
+013000     MOVE PROV-DESC TO DTL-PROV-DESC.
+013100     MOVE PROV-BAL TO DTL-PROV-BAL.
+013200     MOVE DETAIL-LINE TO DIR-REPORT-LINE.
+013300     WRITE DIR-REPORT-LINE AFTER ADVANCING 1 LINE.
+013400     ADD 1 TO WS-LINE-NUMBER.
+013500     ADD 1 TO WS-PROVIDER-COUNT.
+013600     PERFORM 2000-READ-NEXT-PROVIDER THRU 2000-EXIT.
+013700 3000-EXIT.
+013800     EXIT.
+013900
+014000*----------------------------------------------------------*
+014100* 3100-PRINT-HEADINGS - START A NEW PAGE: PAGE NUMBER,     *
+014200* COLUMN HEADINGS, AND A RULE LINE.                          *
+014300*----------------------------------------------------------*
+014400 3100-PRINT-HEADINGS.
+014500     ADD 1 TO WS-PAGE-NUMBER.
+014600     MOVE WS-PAGE-NUMBER TO HDG1-PAGE-NUMBER.
+014700     WRITE DIR-REPORT-LINE FROM HDG1-LINE
+014710         AFTER ADVANCING PAGE.
+014800     WRITE DIR-REPORT-LINE FROM HDG2-LINE
+014810         AFTER ADVANCING 2 LINES.
+014900     WRITE DIR-REPORT-LINE FROM HDG3-LINE
+014910         AFTER ADVANCING 1 LINE.
+015800     MOVE ZERO TO WS-LINE-NUMBER.
+015900 3100-EXIT.
+016000     EXIT.
+016100
+016200*----------------------------------------------------------*
+016300* 4000-PRINT-FINAL-COUNT - PRINT THE TRAILING PROVIDER     *
+016400* COUNT AT THE END OF THE DIRECTORY.                          *
+016500*----------------------------------------------------------*
+016600 4000-PRINT-FINAL-COUNT.
+016700     MOVE WS-PROVIDER-COUNT TO WS-PROVIDER-COUNT-ED.
+016800     MOVE SPACES TO DIR-REPORT-LINE.
+016900     WRITE DIR-REPORT-LINE AFTER ADVANCING 2 LINES.
+017000     STRING "TOTAL PROVIDERS LISTED: " WS-PROVIDER-COUNT-ED
+017100         DELIMITED SIZE INTO DIR-REPORT-LINE
+017200     END-STRING.
+017300     WRITE DIR-REPORT-LINE AFTER ADVANCING 1 LINE.
+017400 4000-EXIT.
+017500     EXIT.
+017600
+017700*----------------------------------------------------------*
+017800* 9000-END-PROGRAM - CLOSE FILES AND TERMINATE THE RUN.    *
+017900*----------------------------------------------------------*
+018000 9000-END-PROGRAM.
+018100     CLOSE LFIDPROVS.
+018200     CLOSE LFDIRRPT.
+018300 9000-EXIT.
+018400     EXIT.
+018500
+018600 END PROGRAM RDIDF4.
