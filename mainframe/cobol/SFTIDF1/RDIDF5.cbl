@@ -0,0 +1,368 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RDIDF5.
+000300 AUTHOR.        D KOVACS.
+000400 INSTALLATION.  COASTAL HEALTH PLAN - INFORMATION SYSTEMS.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* RDIDF5 - BATCH PROVIDER LOOKUP DRIVER.                   *
+000900*                                                           *
+001000* READS A TRANSACTION FILE OF PROV-ID OR PROV-DESC VALUES   *
+001100* (ONE LOOKUP REQUEST PER RECORD) AND PRODUCES ONE LOOKUP    *
+001200* RESULT PER TRANSACTION AGAINST IDFPROVS.DAT, THE BATCH     *
+001300* EQUIVALENT OF RUNNING RDIDF1 ONCE PER KEY.  DRIVEN BY       *
+001400* JCL - SEE JCL MEMBER RDIDF5.                                *
+001500*----------------------------------------------------------*
+001600* MODIFICATION HISTORY                                      *
+001700*----------------------------------------------------------*
+001800* 08/08/2026  DK   ORIGINAL PROGRAM.                         *
+001850* 08/08/2026  DK   ADDED CHECKPOINT/RESTART VIA A RESTART     *
+001860*                  CONTROL FILE SO AN ABENDED RUN CAN RESUME  *
+001870*                  FROM THE LAST CHECKPOINT RATHER THAN       *
+001880*                  REPROCESSING THE WHOLE TRANSACTION FILE.   *
+001890* 08/08/2026  DK   PROV-BAL IS NOW SIGNED WITH 2 DECIMALS -    *
+001895*                  WIDENED RSL-PROV-BAL TO MATCH.              *
+001896* 08/08/2026  DK   CHECKPOINTING ONLY EVERY 100 TRANS-         *
+001897*                  ACTIONS LEFT A GAP - TRANSACTIONS BETWEEN    *
+001898*                  THE LAST CHECKPOINT AND AN ABEND GOT A       *
+001899*                  DUPLICATE RESULT LINE ON RESTART.  NOW       *
+001899*                  CHECKPOINTS AFTER EVERY TRANSACTION.  ALSO   *
+001899*                  ADDED A FILE STATUS TO LFTRANRPT SO A        *
+001899*                  RESTART WHOSE PRIOR REPORT NEVER GOT         *
+001899*                  CREATED FALLS BACK TO OPEN OUTPUT.           *
+001901* 08/08/2026  DK   WS-FOUND-COUNT/WS-NOTFOUND-COUNT WEREN'T      *
+001902*                  RESTORED ON RESTART, SO THE TRAILING         *
+001903*                  FOUND/NOT FOUND COUNTS NEVER ADDED UP TO      *
+001904*                  TRANSACTIONS PROCESSED ON ANY RUN THAT        *
+001905*                  ACTUALLY RESTARTED - NOW CARRIED IN THE       *
+001906*                  CHECKPOINT RECORD AND RESTORED IN             *
+001907*                  1100-CHECK-RESTART.  ALSO SPLIT OUT A THIRD   *
+001908*                  RESULT, ERROR, FOR ANY LOOKUP STATUS OTHER    *
+001909*                  THAN 00/23 SO A VSAM-LEVEL FAILURE ISN'T      *
+001910*                  REPORTED AS AN ORDINARY NOT-FOUND.            *
+001900*----------------------------------------------------------*
+002000
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT LFIDPROVS ASSIGN TO "IDFPROVS.DAT"
+002500         FILE STATUS IS FILE-CHECK-KEY
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS DYNAMIC
+002800         RECORD KEY IS PROV-ID
+002900         ALTERNATE RECORD KEY IS PROV-DESC
+003000             WITH DUPLICATES.
+003100
+003200     SELECT LFTRANS ASSIGN TO "IDFTRANS.DAT"
+003300         FILE STATUS IS TRANS-FILE-STATUS
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500
+003600     SELECT LFTRANRPT ASSIGN TO "IDFTRRPT.DAT"
+003650         FILE STATUS IS TRANRPT-FILE-STATUS
+003700         ORGANIZATION IS LINE SEQUENTIAL.
+003750
+003760     SELECT LFCKPT ASSIGN TO "IDFCKPT.DAT"
+003770         FILE STATUS IS CKPT-FILE-STATUS
+003780         ORGANIZATION IS LINE SEQUENTIAL.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  LFIDPROVS.
+004200     COPY PROVREC.
+004300
+004400 FD  LFTRANS
+004500     RECORD CONTAINS 80 CHARACTERS.
+004600 01  TRAN-RECORD.
+004700     05  TRAN-KEY-TYPE           PIC 9(01).
+004800         88  TRAN-BY-PROV-ID         VALUE 1.
+004900         88  TRAN-BY-PROV-DESC       VALUE 2.
+005000     05  TRAN-PROV-ID            PIC 9(10).
+005100     05  TRAN-PROV-DESC          PIC X(40).
+005200     05  FILLER                  PIC X(29).
+005300
+005400 FD  LFTRANRPT
+005500     RECORD CONTAINS 132 CHARACTERS.
+005600 01  TRANRPT-LINE                PIC X(132).
+005650
+005660 FD  LFCKPT
+005670     RECORD CONTAINS 80 CHARACTERS.
+005680 01  CKPT-RECORD.
+005690     05  CKPT-TRANS-COUNT        PIC 9(07).
+005691     05  CKPT-FOUND-COUNT        PIC 9(07).
+005692     05  CKPT-NOTFOUND-COUNT     PIC 9(07).
+005693     05  CKPT-ERROR-COUNT        PIC 9(07).
+005695     05  FILLER                  PIC X(52).
+005700
+005800 WORKING-STORAGE SECTION.
+005900 01  WS-WORK-AREAS.
+006000     05  FILE-CHECK-KEY          PIC X(02).
+006100         88  RECORDFOUND             VALUE "00".
+006200         88  RECORDNOTFOUND          VALUE "23".
+006300
+006400     05  TRANS-FILE-STATUS       PIC X(02).
+006500         88  TRANS-EOF               VALUE "10".
+006550
+006560     05  CKPT-FILE-STATUS        PIC X(02).
+006570         88  CKPT-FILE-OK            VALUE "00".
+006575
+006576     05  TRANRPT-FILE-STATUS     PIC X(02).
+006577         88  TRANRPT-FILE-OK         VALUE "00".
+006580
+006590     05  RESTART-SW              PIC X(01) VALUE "N".
+006595         88  RESTART-MODE            VALUE "Y".
+006600
+006700 01  WS-COUNTERS             COMP.
+006800     05  WS-TRANS-COUNT          PIC 9(07) VALUE ZERO.
+006900     05  WS-FOUND-COUNT          PIC 9(07) VALUE ZERO.
+007000     05  WS-NOTFOUND-COUNT       PIC 9(07) VALUE ZERO.
+007010     05  WS-ERROR-COUNT          PIC 9(07) VALUE ZERO.
+007050     05  WS-SKIP-COUNT           PIC 9(07) VALUE ZERO.
+007060     05  WS-SKIP-DONE            PIC 9(07) VALUE ZERO.
+007070     05  WS-CKPT-QUOTIENT        PIC 9(07) VALUE ZERO.
+007075     05  WS-CKPT-REMAINDER       PIC 9(07) VALUE ZERO.
+007080
+007090 01  WS-CONSTANTS            COMP.
+007095     05  WS-CKPT-INTERVAL        PIC 9(05) VALUE 1.
+007100
+007200 01  WS-COUNTERS-ED.
+007300     05  WS-TRANS-COUNT-ED       PIC ZZZZZZ9.
+007400     05  WS-FOUND-COUNT-ED       PIC ZZZZZZ9.
+007500     05  WS-NOTFOUND-COUNT-ED    PIC ZZZZZZ9.
+007550     05  WS-ERROR-COUNT-ED       PIC ZZZZZZ9.
+007600
+007700 01  RESULT-LINE.
+007800     05  RSL-KEY-TYPE            PIC X(09).
+007900     05  FILLER                  PIC X(02).
+008000     05  RSL-PROV-ID             PIC 9(10).
+008100     05  FILLER                  PIC X(02).
+008200     05  RSL-PROV-DESC           PIC X(40).
+008300     05  FILLER                  PIC X(02).
+008400     05  RSL-PROV-BAL            PIC -(8)9.99.
+008500     05  FILLER                  PIC X(02).
+008600     05  RSL-RESULT              PIC X(09).
+008700
+008800 PROCEDURE DIVISION.
+008900
+009000 0000-MAINLINE.
+009100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009200     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+009300         UNTIL TRANS-EOF.
+009400     PERFORM 4000-PRINT-FINAL-COUNTS THRU 4000-EXIT.
+009500     PERFORM 9000-END-PROGRAM THRU 9000-EXIT.
+009600     STOP RUN.
+009700
+009800*----------------------------------------------------------*
+009900* 1000-INITIALIZE - OPEN FILES AND PRIME THE TRANSACTION   *
+010000* LOOP WITH THE FIRST TRANSACTION RECORD.  IF A RESTART       *
+010010* CONTROL RECORD FROM A PRIOR ABENDED RUN IS FOUND, SKIP       *
+010020* PAST THE TRANSACTIONS ALREADY PROCESSED BEFORE RESUMING.     *
+010100*----------------------------------------------------------*
+010200 1000-INITIALIZE.
+010300     OPEN INPUT LFIDPROVS.
+010400     OPEN INPUT LFTRANS.
+010450     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+010460     IF RESTART-MODE
+010465         PERFORM 1150-OPEN-REPORT-FOR-RESTART THRU 1150-EXIT
+010480         PERFORM 1200-SKIP-PROCESSED THRU 1200-EXIT
+010490     ELSE
+010500         OPEN OUTPUT LFTRANRPT
+010495     END-IF.
+010600     PERFORM 2900-READ-TRANSACTION THRU 2900-EXIT.
+010700 1000-EXIT.
+010800     EXIT.
+010900
+010910*----------------------------------------------------------*
+010911* 1150-OPEN-REPORT-FOR-RESTART - REOPEN THE BATCH REPORT IN *
+010912* EXTEND MODE TO RESUME APPENDING.  IF THE REPORT FROM THE   *
+010913* PRIOR RUN ISN'T THERE (E.G. IT WAS NEVER SUCCESSFULLY       *
+010914* CREATED), FALL BACK TO OPEN OUTPUT RATHER THAN ABENDING.    *
+010915*----------------------------------------------------------*
+010916 1150-OPEN-REPORT-FOR-RESTART.
+010917     OPEN EXTEND LFTRANRPT.
+010918     IF NOT TRANRPT-FILE-OK
+010919         OPEN OUTPUT LFTRANRPT
+010920     END-IF.
+010921 1150-EXIT.
+010922     EXIT.
+010923
+010924*----------------------------------------------------------*
+010920* 1100-CHECK-RESTART - LOOK FOR A RESTART CONTROL RECORD   *
+010930* LEFT BY A PRIOR RUN.  A MISSING CONTROL FILE OR A ZERO     *
+010940* TRANSACTION COUNT MEANS A NORMAL, FROM-THE-TOP RUN.         *
+010950*----------------------------------------------------------*
+010960 1100-CHECK-RESTART.
+010970     OPEN INPUT LFCKPT.
+010980     IF CKPT-FILE-OK
+010990         READ LFCKPT
+011000             AT END MOVE ZERO TO CKPT-TRANS-COUNT
+011001                         CKPT-FOUND-COUNT
+011002                         CKPT-NOTFOUND-COUNT
+011003                         CKPT-ERROR-COUNT
+011010         END-READ
+011020         CLOSE LFCKPT
+011030         IF CKPT-TRANS-COUNT > ZERO
+011040             MOVE "Y" TO RESTART-SW
+011050             MOVE CKPT-TRANS-COUNT    TO WS-SKIP-COUNT
+011051             MOVE CKPT-FOUND-COUNT    TO WS-FOUND-COUNT
+011052             MOVE CKPT-NOTFOUND-COUNT TO WS-NOTFOUND-COUNT
+011053             MOVE CKPT-ERROR-COUNT    TO WS-ERROR-COUNT
+011060         END-IF
+011070     END-IF.
+011080 1100-EXIT.
+011090     EXIT.
+011100
+011110*----------------------------------------------------------*
+011120* 1200-SKIP-PROCESSED - ON A RESTART, READ AND DISCARD THE *
+011130* TRANSACTIONS ALREADY REPORTED ON BY THE PRIOR RUN, THEN    *
+011140* RESUME THE TRANSACTION COUNT FROM WHERE IT LEFT OFF.        *
+011150*----------------------------------------------------------*
+011160 1200-SKIP-PROCESSED.
+011170     PERFORM 1210-SKIP-ONE THRU 1210-EXIT
+011180         UNTIL WS-SKIP-DONE >= WS-SKIP-COUNT
+011190             OR TRANS-EOF.
+011200     MOVE WS-SKIP-COUNT TO WS-TRANS-COUNT.
+011210 1200-EXIT.
+011220     EXIT.
+011230
+011240*----------------------------------------------------------*
+011250* 1210-SKIP-ONE - READ ONE ALREADY-PROCESSED TRANSACTION   *
+011260* RECORD WITHOUT REPORTING ON IT.                             *
+011270*----------------------------------------------------------*
+011280 1210-SKIP-ONE.
+011290     PERFORM 2900-READ-TRANSACTION THRU 2900-EXIT.
+011300     IF NOT TRANS-EOF
+011310         ADD 1 TO WS-SKIP-DONE
+011320     END-IF.
+011330 1210-EXIT.
+011340     EXIT.
+011350
+011360*----------------------------------------------------------*
+011370* 2000-PROCESS-TRANSACTION - LOOK UP ONE TRANSACTION'S KEY *
+011200* AGAINST THE PROVIDER MASTER AND WRITE THE RESULT LINE,     *
+011300* THEN READ THE NEXT TRANSACTION.                             *
+011400*----------------------------------------------------------*
+011500 2000-PROCESS-TRANSACTION.
+011600     IF TRAN-BY-PROV-ID
+011700         MOVE "PROV-ID  " TO RSL-KEY-TYPE
+011800         MOVE TRAN-PROV-ID TO PROV-ID
+011900         READ LFIDPROVS
+012000             KEY IS PROV-ID
+012100             INVALID KEY CONTINUE
+012200         END-READ
+012300     ELSE
+012400         MOVE "PROV-DESC" TO RSL-KEY-TYPE
+012500         MOVE TRAN-PROV-DESC TO PROV-DESC
+012600         READ LFIDPROVS
+012700             KEY IS PROV-DESC
+012800             INVALID KEY CONTINUE
+012900         END-READ
+013000     END-IF.
+013100     PERFORM 3000-WRITE-RESULT-LINE THRU 3000-EXIT.
+013200     ADD 1 TO WS-TRANS-COUNT.
+013210     DIVIDE WS-TRANS-COUNT BY WS-CKPT-INTERVAL
+013220         GIVING WS-CKPT-QUOTIENT
+013230         REMAINDER WS-CKPT-REMAINDER.
+013240     IF WS-CKPT-REMAINDER = ZERO
+013250         PERFORM 2950-WRITE-CHECKPOINT THRU 2950-EXIT
+013260     END-IF.
+013300     PERFORM 2900-READ-TRANSACTION THRU 2900-EXIT.
+013400 2000-EXIT.
+013500     EXIT.
+013600
+013700*----------------------------------------------------------*
+013800* 2900-READ-TRANSACTION - READ THE NEXT TRANSACTION RECORD.*
+013900*----------------------------------------------------------*
+014000 2900-READ-TRANSACTION.
+014100     READ LFTRANS.
+014200 2900-EXIT.
+014300     EXIT.
+014400
+014410*----------------------------------------------------------*
+014420* 2950-WRITE-CHECKPOINT - RECORD THE NUMBER OF TRANSACTIONS*
+014430* PROCESSED SO FAR TO THE RESTART CONTROL FILE, SO A RERUN   *
+014440* AFTER AN ABEND CAN RESUME FROM THIS POINT.                  *
+014450*----------------------------------------------------------*
+014460 2950-WRITE-CHECKPOINT.
+014470     OPEN OUTPUT LFCKPT.
+014480     MOVE SPACES TO CKPT-RECORD.
+014490     MOVE WS-TRANS-COUNT    TO CKPT-TRANS-COUNT.
+014491     MOVE WS-FOUND-COUNT    TO CKPT-FOUND-COUNT.
+014492     MOVE WS-NOTFOUND-COUNT TO CKPT-NOTFOUND-COUNT.
+014493     MOVE WS-ERROR-COUNT    TO CKPT-ERROR-COUNT.
+014495     WRITE CKPT-RECORD.
+014500     CLOSE LFCKPT.
+014510 2950-EXIT.
+014520     EXIT.
+014530
+014540*----------------------------------------------------------*
+014600* 3000-WRITE-RESULT-LINE - FORMAT AND WRITE ONE LOOKUP     *
+014700* RESULT LINE TO THE BATCH REPORT.                           *
+014800*----------------------------------------------------------*
+015000 3000-WRITE-RESULT-LINE.
+015100     MOVE PROV-ID TO RSL-PROV-ID.
+015200     IF RECORDFOUND
+015300         MOVE PROV-DESC TO RSL-PROV-DESC
+015400         MOVE PROV-BAL TO RSL-PROV-BAL
+015500         MOVE "FOUND" TO RSL-RESULT
+015600         ADD 1 TO WS-FOUND-COUNT
+015610     ELSE
+015620         MOVE SPACES TO RSL-PROV-DESC
+015630         MOVE ZERO TO RSL-PROV-BAL
+015640         IF RECORDNOTFOUND
+016000             MOVE "NOT FOUND" TO RSL-RESULT
+016100             ADD 1 TO WS-NOTFOUND-COUNT
+016110         ELSE
+016120             MOVE "ERROR" TO RSL-RESULT
+016130             ADD 1 TO WS-ERROR-COUNT
+016140             DISPLAY "PROV STATUS: " FILE-CHECK-KEY
+016150         END-IF
+016200     END-IF.
+016300     MOVE RESULT-LINE TO TRANRPT-LINE.
+016400     WRITE TRANRPT-LINE AFTER ADVANCING 1 LINE.
+016500 3000-EXIT.
+016600     EXIT.
+016700
+016800*----------------------------------------------------------*
+016900* 4000-PRINT-FINAL-COUNTS - WRITE THE TRAILING TRANSACTION *
+017000* ACTIVITY COUNTS TO THE BATCH REPORT.                       *
+017100*----------------------------------------------------------*
+017200 4000-PRINT-FINAL-COUNTS.
+017300     MOVE WS-TRANS-COUNT    TO WS-TRANS-COUNT-ED.
+017400     MOVE WS-FOUND-COUNT    TO WS-FOUND-COUNT-ED.
+017500     MOVE WS-NOTFOUND-COUNT TO WS-NOTFOUND-COUNT-ED.
+017550     MOVE WS-ERROR-COUNT    TO WS-ERROR-COUNT-ED.
+017600     MOVE SPACES TO TRANRPT-LINE.
+017700     WRITE TRANRPT-LINE AFTER ADVANCING 2 LINES.
+017800     STRING "TRANSACTIONS PROCESSED: " WS-TRANS-COUNT-ED
+017900         "  FOUND: "                    WS-FOUND-COUNT-ED
+018000         "  NOT FOUND: "                 WS-NOTFOUND-COUNT-ED
+018050         "  ERRORS: "                    WS-ERROR-COUNT-ED
+018100         DELIMITED SIZE INTO TRANRPT-LINE
+018200     END-STRING.
+018300     WRITE TRANRPT-LINE AFTER ADVANCING 1 LINE.
+018400 4000-EXIT.
+018500     EXIT.
+018600
+018700*----------------------------------------------------------*
+018800* 9000-END-PROGRAM - CLOSE FILES AND TERMINATE THE RUN.    *
+018810* THE RUN FINISHED CLEANLY, SO THE RESTART CONTROL RECORD   *
+018820* IS RESET TO ZERO -- THE NEXT RUN WILL START FROM THE TOP   *
+018830* UNLESS A LATER RUN DIES MID-STREAM AND LEAVES ITS OWN       *
+018840* CHECKPOINT BEHIND.                                          *
+018900*----------------------------------------------------------*
+019000 9000-END-PROGRAM.
+019010     OPEN OUTPUT LFCKPT.
+019020     MOVE SPACES TO CKPT-RECORD.
+019030     MOVE ZERO TO CKPT-TRANS-COUNT
+019031                  CKPT-FOUND-COUNT
+019032                  CKPT-NOTFOUND-COUNT
+019033                  CKPT-ERROR-COUNT.
+019040     WRITE CKPT-RECORD.
+019050     CLOSE LFCKPT.
+019100     CLOSE LFIDPROVS.
+019200     CLOSE LFTRANS.
+019300     CLOSE LFTRANRPT.
+019400 9000-EXIT.
+019500     EXIT.
+019600
+019700 END PROGRAM RDIDF5.
