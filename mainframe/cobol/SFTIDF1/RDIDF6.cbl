@@ -0,0 +1,213 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RDIDF6.
+000300 AUTHOR.        D KOVACS.
+000400 INSTALLATION.  COASTAL HEALTH PLAN - INFORMATION SYSTEMS.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* RDIDF6 - PROV-BAL ONE-TIME CONVERSION UTILITY.           *
+000900*                                                           *
+001000* REFORMATS EVERY RECORD ON THE PROVIDER MASTER FILE,       *
+001100* IDFPROVS.DAT, FROM THE OLD UNSIGNED, WHOLE-DOLLAR         *
+001200* PROV-BAL LAYOUT TO THE NEW SIGNED, 2-DECIMAL LAYOUT IN     *
+001300* COPYBOOK PROVREC.  BOTH LAYOUTS ARE THE SAME LENGTH (10    *
+001400* DIGIT POSITIONS), SO THE CONVERSION REWRITES EACH RECORD   *
+001500* IN PLACE - NO UNLOAD/RELOAD OR NEW DATASET ALLOCATION IS   *
+001600* NEEDED.  RUN THIS JOB EXACTLY ONCE, AFTER THE NEW RDIDF1/  *
+001700* RDIDF2/RDIDF3/RDIDF4/RDIDF5 LOAD MODULES ARE IN PLACE AND   *
+001800* BEFORE THEY ARE FIRST RUN AGAINST IDFPROVS.DAT.             *
+001900*----------------------------------------------------------*
+002000* MODIFICATION HISTORY                                      *
+002100*----------------------------------------------------------*
+002200* 08/08/2026  DK   ORIGINAL PROGRAM.                         *
+002250* 08/08/2026  DK   OLD-PROV-BAL CAN HOLD MORE THAN THE NEW    *
+002260*                  FIELD'S INTEGER CAPACITY (99,999,999) -    *
+002270*                  ADDED A RANGE CHECK THAT ROUTES ANY SUCH    *
+002280*                  RECORD TO A REJECT FILE INSTEAD OF          *
+002290*                  CONVERTING IT, AND STOPPED COUNTING A       *
+002291*                  RECORD AS CONVERTED UNLESS THE REWRITE      *
+002292*                  ACTUALLY CAME BACK RECORDFOUND.             *
+002293* 08/08/2026  DK   2000-CONVERT-NEXT-RECORD ONLY CHECKED       *
+002294*                  AT-END, SO A MID-FILE STATUS COULD REWRITE   *
+002295*                  A CORRUPTED BALANCE TO THE PRODUCTION         *
+002296*                  MASTER - SINCE THIS IS A ONE-SHOT,           *
+002297*                  IRREVERSIBLE RUN, ANY STATUS OTHER THAN       *
+002298*                  AT-END OR RECORDFOUND NOW HALTS THE JOB       *
+002299*                  INSTEAD OF CONTINUING.                        *
+002300*----------------------------------------------------------*
+002400
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT LFIDPROVS ASSIGN TO "IDFPROVS.DAT"
+002900         FILE STATUS IS FILE-CHECK-KEY
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS SEQUENTIAL
+003200         RECORD KEY IS PROV-ID
+003300         ALTERNATE RECORD KEY IS PROV-DESC
+003400             WITH DUPLICATES.
+003450
+003460     SELECT LFCVREJ ASSIGN TO "IDFCVREJ.DAT"
+003470         ORGANIZATION IS LINE SEQUENTIAL.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  LFIDPROVS.
+003900*----------------------------------------------------------*
+004000* THE OLD, PRE-CONVERSION RECORD LAYOUT - PROV-BAL UNSIGNED, *
+004100* WHOLE DOLLARS ONLY.  COPY PROVREC BELOW IMPLICITLY          *
+004200* REDEFINES THIS SAME RECORD AREA WITH THE NEW LAYOUT, SO     *
+004300* READING ONE AND WRITING THE OTHER REFORMATS THE RECORD      *
+004400* WITHOUT CHANGING ITS LENGTH.                                *
+004500*----------------------------------------------------------*
+004600 01  OLD-PROVS-RECORD.
+004700     03  OLD-PROV-ID             PIC 9(10).
+004800     03  OLD-PROV-DESC           PIC X(40).
+004900     03  OLD-PROV-BAL            PIC 9(10).
+005000*----------------------------------------------------------*
+005100* THE NEW, POST-CONVERSION RECORD LAYOUT.                   *
+005200*----------------------------------------------------------*
+005300     COPY PROVREC.
+005400
+005410 FD  LFCVREJ
+005420     RECORD CONTAINS 80 CHARACTERS.
+005430 01  REJECT-RECORD               PIC X(80).
+005440
+005500 WORKING-STORAGE SECTION.
+005600 01  WS-WORK-AREAS.
+005700     05  FILE-CHECK-KEY          PIC X(02).
+005800         88  RECORDFOUND             VALUE "00".
+005900
+006000     05  EOF-SW                  PIC X(01) VALUE "N".
+006100         88  ENDOFPROVSFILE          VALUE "Y".
+006200
+006300     05  WS-TEMP-BAL             PIC S9(8)V99 VALUE ZERO.
+006310
+006320     05  WS-REJECT-PTR           PIC 9(04).
+006325     05  WS-REJECT-REASON        PIC X(20).
+006326     05  WS-REJECT-STATUS-DISP   PIC X(02).
+006330
+006340 01  WS-LIMITS               COMP.
+006350     05  WS-MAX-CONVERTIBLE-BAL  PIC 9(08) VALUE 99999999.
+006360
+006500 01  WS-COUNTERS             COMP.
+006600     05  WS-CONVERTED-COUNT      PIC 9(07) VALUE ZERO.
+006610     05  WS-REJECTED-COUNT       PIC 9(07) VALUE ZERO.
+006700
+006800 01  WS-CONVERTED-COUNT-ED       PIC ZZZZZZ9.
+006810 01  WS-REJECTED-COUNT-ED        PIC ZZZZZZ9.
+006900
+007000 PROCEDURE DIVISION.
+007100
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007400     PERFORM 2000-CONVERT-NEXT-RECORD THRU 2000-EXIT
+007500         UNTIL ENDOFPROVSFILE.
+007600     PERFORM 4000-PRINT-FINAL-COUNT THRU 4000-EXIT.
+007700     PERFORM 9000-END-PROGRAM THRU 9000-EXIT.
+007800     STOP RUN.
+007900
+008000*----------------------------------------------------------*
+008100* 1000-INITIALIZE - OPEN THE PROVIDER MASTER FOR UPDATE IN  *
+008200* PLACE.                                                      *
+008300*----------------------------------------------------------*
+008400 1000-INITIALIZE.
+008500     OPEN I-O LFIDPROVS.
+008550     OPEN OUTPUT LFCVREJ.
+008600     DISPLAY "RDIDF6 - PROV-BAL CONVERSION STARTING".
+008700 1000-EXIT.
+008800     EXIT.
+008900
+009000*----------------------------------------------------------*
+009100* 2000-CONVERT-NEXT-RECORD - READ ONE RECORD UNDER THE OLD  *
+009200* LAYOUT, CAPTURE ITS WHOLE-DOLLAR BALANCE, REWRITE IT       *
+009300* UNDER THE NEW SIGNED/2-DECIMAL LAYOUT, AND MOVE ON.  A     *
+009310* BALANCE THAT WON'T FIT IN THE NEW FIELD'S INTEGER          *
+009320* CAPACITY IS NOT CONVERTED - IT IS ROUTED TO THE REJECT      *
+009330* FILE FOR MANUAL FOLLOW-UP INSTEAD.                          *
+009400*----------------------------------------------------------*
+009500 2000-CONVERT-NEXT-RECORD.
+009600     READ LFIDPROVS NEXT RECORD
+009700         AT END MOVE "Y" TO EOF-SW
+009800     END-READ.
+009810     IF NOT ENDOFPROVSFILE
+009820         IF NOT RECORDFOUND
+009830             DISPLAY "RDIDF6 ABEND - LFIDPROVS STATUS "
+009840                 FILE-CHECK-KEY
+009850             PERFORM 9000-END-PROGRAM THRU 9000-EXIT
+009860             MOVE 16 TO RETURN-CODE
+009870             STOP RUN
+009880         ELSE
+009910             IF OLD-PROV-BAL > WS-MAX-CONVERTIBLE-BAL
+009915                 MOVE "BALANCE OUT OF RANGE" TO WS-REJECT-REASON
+009917                 MOVE "--" TO WS-REJECT-STATUS-DISP
+009920                 PERFORM 2100-REJECT-RECORD THRU 2100-EXIT
+009930             ELSE
+010000                 MOVE OLD-PROV-BAL TO WS-TEMP-BAL
+010100                 MOVE WS-TEMP-BAL TO PROV-BAL
+010200                 REWRITE PROVS-RECORD
+010300                     INVALID KEY
+010400                         DISPLAY "PROV STATUS: " FILE-CHECK-KEY
+010500                 END-REWRITE
+010510                 IF RECORDFOUND
+010520                     ADD 1 TO WS-CONVERTED-COUNT
+010530                 ELSE
+010535                     MOVE "REWRITE FAILED" TO WS-REJECT-REASON
+010537                     MOVE FILE-CHECK-KEY TO WS-REJECT-STATUS-DISP
+010540                     PERFORM 2100-REJECT-RECORD THRU 2100-EXIT
+010550                 END-IF
+010560             END-IF
+010565         END-IF
+010700     END-IF.
+010800 2000-EXIT.
+010900     EXIT.
+011000
+011010*----------------------------------------------------------*
+011020* 2100-REJECT-RECORD - LOG A PROVIDER THAT COULD NOT BE     *
+011030* CONVERTED (BALANCE TOO LARGE FOR THE NEW FIELD, OR THE     *
+011040* REWRITE ITSELF FAILED) TO THE REJECT FILE INSTEAD OF        *
+011050* SILENTLY CONVERTING OR DROPPING IT.  THE CALLER SETS        *
+011051* WS-REJECT-REASON AND WS-REJECT-STATUS-DISP FIRST, SO A      *
+011052* RANGE REJECT (NO REWRITE EVER ATTEMPTED) DOESN'T PRINT A     *
+011053* STALE FILE-CHECK-KEY OF "00" AND LOOK LIKE A SUCCESSFUL      *
+011054* REWRITE.                                                     *
+011060*----------------------------------------------------------*
+011070 2100-REJECT-RECORD.
+011080     MOVE 1 TO WS-REJECT-PTR.
+011090     STRING
+011100         "REJECTED PROV-ID=" OLD-PROV-ID          DELIMITED SIZE
+011110         " OLD-BAL="          OLD-PROV-BAL        DELIMITED SIZE
+011115         " REASON="           WS-REJECT-REASON    DELIMITED SIZE
+011120         " STATUS="           WS-REJECT-STATUS-DISP
+011125                                                   DELIMITED SIZE
+011130         INTO REJECT-RECORD
+011140         WITH POINTER WS-REJECT-PTR
+011150     END-STRING.
+011160     WRITE REJECT-RECORD.
+011170     ADD 1 TO WS-REJECTED-COUNT.
+011180 2100-EXIT.
+011190     EXIT.
+011200
+011100*----------------------------------------------------------*
+011200* 4000-PRINT-FINAL-COUNT - DISPLAY HOW MANY RECORDS WERE    *
+011300* CONVERTED.                                                  *
+011400*----------------------------------------------------------*
+011500 4000-PRINT-FINAL-COUNT.
+011600     MOVE WS-CONVERTED-COUNT TO WS-CONVERTED-COUNT-ED.
+011700     DISPLAY "RECORDS CONVERTED: " WS-CONVERTED-COUNT-ED.
+011710     MOVE WS-REJECTED-COUNT TO WS-REJECTED-COUNT-ED.
+011720     DISPLAY "RECORDS REJECTED:  " WS-REJECTED-COUNT-ED.
+011800 4000-EXIT.
+011900     EXIT.
+012000
+012100*----------------------------------------------------------*
+012200* 9000-END-PROGRAM - CLOSE THE PROVIDER MASTER AND END.    *
+012300*----------------------------------------------------------*
+012400 9000-END-PROGRAM.
+012500     CLOSE LFIDPROVS.
+012550     CLOSE LFCVREJ.
+012600     DISPLAY "RDIDF6 - PROV-BAL CONVERSION COMPLETE".
+012700 9000-EXIT.
+012800     EXIT.
+012900
+013000 END PROGRAM RDIDF6.
