@@ -0,0 +1,88 @@
+000100*----------------------------------------------------------*
+000200* FSTATMSG - FILE STATUS CODE LOOKUP TABLE.                *
+000300*                                                           *
+000400* A SEARCHABLE TABLE TRANSLATING A 2-CHARACTER COBOL FILE   *
+000500* STATUS VALUE (AS SET IN A FILE STATUS/FILE-CHECK-KEY      *
+000600* DATA ITEM) INTO ITS MESSAGE TEXT, SO AN ABNORMAL STATUS   *
+000700* CAN BE LOGGED WITH SOMETHING MORE USEFUL THAN A RAW CODE. *
+000800* COPY THIS INTO WORKING-STORAGE, THEN SEARCH               *
+000900* FSTAT-MESSAGE-ENTRY ON FSTAT-CODE.                        *
+001000*----------------------------------------------------------*
+001100* MODIFICATION HISTORY                                      *
+001200*----------------------------------------------------------*
+001300* 08/08/2026  DK   ORIGINAL COPYBOOK - FACTORED OUT OF       *
+001400*                  RDIDF1 WHEN ITS STATUS HANDLING WAS       *
+001500*                  REPLACED WITH REAL ERROR MESSAGES.        *
+001550* 08/08/2026  DK   CORRECTED OCCURS 27 TO OCCURS 29 - THE     *
+001560*                  TABLE HAD 29 ENTRIES ALL ALONG, SO 96/97   *
+001570*                  WERE NEVER REACHABLE BY SEARCH.            *
+001600*----------------------------------------------------------*
+001700 01  WS-FSTAT-MESSAGE-TABLE.
+001800     05  FILLER                  PIC X(42)
+001900         VALUE "00SUCCESSFUL COMPLETION                  ".
+002000     05  FILLER                  PIC X(42)
+002100         VALUE "02SUCCESSFUL - DUPLICATE ALTERNATE KEY    ".
+002200     05  FILLER                  PIC X(42)
+002300         VALUE "04SUCCESSFUL - RECORD LENGTH DOES NOT FIT ".
+002400     05  FILLER                  PIC X(42)
+002500         VALUE "05SUCCESSFUL - OPTIONAL FILE NOT FOUND    ".
+002600     05  FILLER                  PIC X(42)
+002700         VALUE "10END OF FILE - NO NEXT LOGICAL RECORD    ".
+002800     05  FILLER                  PIC X(42)
+002900         VALUE "21SEQUENCE ERROR ON KEY VALUE             ".
+003000     05  FILLER                  PIC X(42)
+003100         VALUE "22DUPLICATE KEY - ALREADY ON FILE         ".
+003200     05  FILLER                  PIC X(42)
+003300         VALUE "23RECORD NOT FOUND FOR REQUESTED KEY      ".
+003400     05  FILLER                  PIC X(42)
+003500         VALUE "24BOUNDARY VIOLATION - FILE FULL          ".
+003600     05  FILLER                  PIC X(42)
+003700         VALUE "30PERMANENT I/O ERROR                     ".
+003800     05  FILLER                  PIC X(42)
+003900         VALUE "34BOUNDARY VIOLATION - FILE FULL          ".
+004000     05  FILLER                  PIC X(42)
+004100         VALUE "35FILE NOT FOUND - OPEN FAILED            ".
+004200     05  FILLER                  PIC X(42)
+004300         VALUE "37OPEN MODE CONFLICTS WITH FILE ATTRIBUTES".
+004400     05  FILLER                  PIC X(42)
+004500         VALUE "41FILE ALREADY OPEN                       ".
+004600     05  FILLER                  PIC X(42)
+004700         VALUE "42FILE NOT OPEN                           ".
+004800     05  FILLER                  PIC X(42)
+004900         VALUE "43NO CURRENT RECORD FOR REWRITE/DELETE    ".
+005000     05  FILLER                  PIC X(42)
+005100         VALUE "44RECORD KEY LENGTH/LOCATION INVALID      ".
+005200     05  FILLER                  PIC X(42)
+005300         VALUE "46READ ATTEMPTED - NO VALID NEXT RECORD   ".
+005400     05  FILLER                  PIC X(42)
+005500         VALUE "47READ/START NOT ALLOWED - FILE NOT OPEN  ".
+005600     05  FILLER                  PIC X(42)
+005700         VALUE "48WRITE NOT ALLOWED - FILE NOT OPEN       ".
+005800     05  FILLER                  PIC X(42)
+005900         VALUE "49REWRITE/DELETE NOT ALLOWED - NOT I-O    ".
+006000     05  FILLER                  PIC X(42)
+006100         VALUE "90VSAM - FILE ERROR DURING OPEN/CLOSE     ".
+006200     05  FILLER                  PIC X(42)
+006300         VALUE "91VSAM - FILE PASSWORD OR INTEGRITY ERROR ".
+006400     05  FILLER                  PIC X(42)
+006500         VALUE "92VSAM - LOGIC ERROR                      ".
+006600     05  FILLER                  PIC X(42)
+006700         VALUE "93VSAM - RESOURCE NOT AVAILABLE           ".
+006800     05  FILLER                  PIC X(42)
+006900         VALUE "94VSAM - SEQUENTIAL REQ OUT OF SEQUENCE   ".
+007000     05  FILLER                  PIC X(42)
+007100         VALUE "95VSAM - FILE NOT PROPERLY CATALOGED      ".
+007200     05  FILLER                  PIC X(42)
+007300         VALUE "96VSAM - NO DD STATEMENT FOR FILE         ".
+007400     05  FILLER                  PIC X(42)
+007500         VALUE "97VSAM - FILE OPENED SUCCESSFULLY         ".
+007600 01  FSTAT-MESSAGE-ENTRIES REDEFINES WS-FSTAT-MESSAGE-TABLE.
+007700     05  FSTAT-MESSAGE-ENTRY     OCCURS 29 TIMES
+007800                                 ASCENDING KEY IS FSTAT-CODE
+007900                                 INDEXED BY FSTAT-IDX.
+008000         10  FSTAT-CODE          PIC X(02).
+008100         10  FSTAT-TEXT          PIC X(40).
+008200
+008300 01  WS-FSTAT-WORK.
+008400     05  FSTAT-MSG-FOUND         PIC X(01) VALUE "N".
+008500         88  FSTAT-MSG-WAS-FOUND     VALUE "Y".
