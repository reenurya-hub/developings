@@ -0,0 +1,23 @@
+000100*----------------------------------------------------------*
+000200* PROVREC - RECORD LAYOUT FOR THE PROVIDER MASTER FILE,    *
+000300* IDFPROVS.DAT (DD/FILE NAME LFIDPROVS).  COPIED INTO THE   *
+000400* FD OF EVERY PROGRAM THAT OPENS THE PROVIDER MASTER SO THE *
+000500* LAYOUT ONLY HAS TO CHANGE IN ONE PLACE.                   *
+000600*----------------------------------------------------------*
+000700* MODIFICATION HISTORY                                      *
+000800*----------------------------------------------------------*
+000900* 08/08/2026  DK   ORIGINAL COPYBOOK - SPLIT OUT OF RDIDF1   *
+001000*                  WHEN RDIDF2 WAS ADDED.                    *
+001050* 08/08/2026  DK   PROV-BAL REDEFINED SIGNED WITH 2 DECIMAL   *
+001060*                  PLACES (WAS UNSIGNED, WHOLE-DOLLAR ONLY)   *
+001070*                  SO CREDIT BALANCES AND CENTS CAN BE HELD.  *
+001080*                  TOTAL DIGIT WIDTH (10) AND RECORD LENGTH   *
+001090*                  ARE UNCHANGED - SEE RDIDF6, THE ONE-TIME    *
+001100*                  CONVERSION UTILITY THAT REFORMATS EXISTING  *
+001110*                  RECORDS ON IDFPROVS.DAT IN PLACE.           *
+001120*----------------------------------------------------------*
+001200 01  PROVS-RECORD.
+001300     88  ENDOFFILE               VALUE HIGH-VALUES.
+001400     03  PROV-ID                 PIC 9(10).
+001500     03  PROV-DESC               PIC X(40).
+001600     03  PROV-BAL                PIC S9(8)V99.
