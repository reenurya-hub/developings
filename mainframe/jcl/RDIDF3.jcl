@@ -0,0 +1,51 @@
+//RDIDF3   JOB  (ACCTNO),'PROV BAL RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* RDIDF3 - NIGHTLY PROVIDER BALANCE RECONCILIATION.               *
+//*                                                                  *
+//* READS THE PROVIDER MASTER, IDFPROVS.DAT, END TO END, SUMS        *
+//* PROV-BAL, AND COMPARES THE TOTAL TO THE GL PROVIDER-PAYABLE      *
+//* CONTROL TOTAL FED IN ON IDFGLCTL.DAT, WRITING ANY DIFFERENCE     *
+//* AND EVERY PROVIDER ADDED/REMOVED/CHANGED SINCE THE PRIOR RUN     *
+//* TO THE BREAK REPORT, IDFBREAK.DAT.  THE PRIOR RUN'S SNAPSHOT,    *
+//* IDFPRSNP.DAT, IS THIS JOB'S OWN IDFCRSNP.DAT OUTPUT FROM LAST    *
+//* NIGHT -- RENAME/COPY IDFCRSNP TO IDFPRSNP BETWEEN RUNS.  THE     *
+//* FIRST-EVER RUN TOLERATES A MISSING IDFPRSNP.DAT.                 *
+//*-----------------------------------------------------------------*
+//* MODIFICATION HISTORY                                            *
+//*-----------------------------------------------------------------*
+//* 08/08/2026  DK   ORIGINAL JCL.                                  *
+//* 08/08/2026  DK   STEP005 PRE-CREATES AN EMPTY IDFPRSNP ON THE    *
+//*                  FIRST-EVER RUN SO STEP010'S DISP=SHR DOESN'T    *
+//*                  FAIL JCL ALLOCATION BEFORE RDIDF3 EVER GETS A   *
+//*                  CHANCE TO RUN ITS OWN FILE STATUS 35 HANDLING.  *
+//*                  CHANGED IDFBREAK TO MOD/CATLG/CATLG SO A        *
+//*                  SECOND NIGHTLY SUBMISSION DOESN'T FAIL          *
+//*                  ALLOCATION AGAINST AN ALREADY-CATALOGED         *
+//*                  REPORT.                                         *
+//*-----------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  LISTCAT ENTRIES(PROD.IDF.IDFPRSNP)
+/*
+//STEP007  EXEC PGM=IEFBR14,COND=(0,EQ,STEP005)
+//IDFPRSNP DD   DSN=PROD.IDF.IDFPRSNP,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//STEP010  EXEC PGM=RDIDF3
+//STEPLIB  DD   DSN=PROD.IDF.LOADLIB,DISP=SHR
+//IDFPROVS DD   DSN=PROD.IDF.IDFPROVS,DISP=SHR
+//IDFGLCTL DD   DSN=PROD.IDF.IDFGLCTL,DISP=SHR
+//IDFPRSNP DD   DSN=PROD.IDF.IDFPRSNP,DISP=SHR
+//IDFCRSNP DD   DSN=PROD.IDF.IDFCRSNP,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//IDFBREAK DD   DSN=PROD.IDF.IDFBREAK,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
