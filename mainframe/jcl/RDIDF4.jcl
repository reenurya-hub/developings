@@ -0,0 +1,26 @@
+//RDIDF4   JOB  (ACCTNO),'PROV DIRECTORY RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* RDIDF4 - PROVIDER DIRECTORY REPORT.                             *
+//*                                                                  *
+//* WALKS THE PROVIDER MASTER, IDFPROVS.DAT, IN PROV-DESC SEQUENCE   *
+//* AND PRODUCES A PAGINATED PROVIDER DIRECTORY, IDFDIR.DAT, FOR      *
+//* THE FRONT DESK.                                                  *
+//*-----------------------------------------------------------------*
+//* MODIFICATION HISTORY                                            *
+//*-----------------------------------------------------------------*
+//* 08/08/2026  DK   ORIGINAL JCL.                                  *
+//* 08/08/2026  DK   IDFDIR IS REGENERATED EACH TIME THIS JOB IS     *
+//*                  SUBMITTED -- CHANGED TO MOD/CATLG/CATLG SO A    *
+//*                  REPEAT SUBMISSION DOESN'T FAIL ALLOCATION       *
+//*                  AGAINST AN ALREADY-CATALOGED REPORT.            *
+//*-----------------------------------------------------------------*
+//STEP010  EXEC PGM=RDIDF4
+//STEPLIB  DD   DSN=PROD.IDF.LOADLIB,DISP=SHR
+//IDFPROVS DD   DSN=PROD.IDF.IDFPROVS,DISP=SHR
+//IDFDIR   DD   DSN=PROD.IDF.IDFDIR,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
