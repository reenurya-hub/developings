@@ -0,0 +1,41 @@
+//RDIDF5   JOB  (ACCTNO),'PROV BATCH LOOKUP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* RDIDF5 - BULK PROVIDER LOOKUP, BATCH TRANSACTION DRIVER.        *
+//*                                                                  *
+//* READS IDFTRANS.DAT (ONE PROV-ID OR PROV-DESC LOOKUP REQUEST     *
+//* PER RECORD) AND PRODUCES ONE LOOKUP RESULT PER TRANSACTION      *
+//* AGAINST THE PROVIDER MASTER, IDFPROVS.DAT, IN IDFTRRPT.DAT.     *
+//*                                                                  *
+//* THE PROGRAM CHECKPOINTS ITSELF AFTER EVERY TRANSACTION TO         *
+//* IDFCKPT.DAT.  IF A RUN ABENDS, RESUBMIT THIS SAME JCL UNCHANGED  *
+//* -- RDIDF5 WILL SEE ITS OWN RESTART RECORD, SKIP THE TRANSACTIONS *
+//* ALREADY REPORTED ON, AND RESUME APPENDING TO IDFTRRPT.DAT FROM   *
+//* THE LAST CHECKPOINT.  A RUN THAT COMPLETES NORMALLY CLEARS THE   *
+//* RESTART RECORD SO THE NEXT SUBMISSION STARTS FROM THE TOP.       *
+//*-----------------------------------------------------------------*
+//* MODIFICATION HISTORY                                            *
+//*-----------------------------------------------------------------*
+//* 08/08/2026  DK   ORIGINAL JCL.                                  *
+//* 08/08/2026  DK   ADDED IDFCKPT DD FOR CHECKPOINT/RESTART.        *
+//* 08/08/2026  DK   IDFTRRPT MUST SURVIVE BOTH A NORMAL RESTART     *
+//*                  RESUBMISSION AND AN ABEND -- CHANGED ITS DISP   *
+//*                  FROM NEW/CATLG/DELETE TO MOD/CATLG/CATLG SO A    *
+//*                  SECOND SUBMISSION DOESN'T FAIL ALLOCATION AND    *
+//*                  AN ABEND DOESN'T DELETE THE REPORT RDIDF5 NEEDS  *
+//*                  TO RESUME APPENDING TO.                          *
+//*-----------------------------------------------------------------*
+//STEP010  EXEC PGM=RDIDF5
+//STEPLIB  DD   DSN=PROD.IDF.LOADLIB,DISP=SHR
+//IDFPROVS DD   DSN=PROD.IDF.IDFPROVS,DISP=SHR
+//IDFTRANS DD   DSN=PROD.IDF.IDFTRANS,DISP=SHR
+//IDFTRRPT DD   DSN=PROD.IDF.IDFTRRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//IDFCKPT  DD   DSN=PROD.IDF.IDFCKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
