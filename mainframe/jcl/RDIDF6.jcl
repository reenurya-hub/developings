@@ -0,0 +1,30 @@
+//RDIDF6   JOB  (ACCTNO),'PROV-BAL CONVERSION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* RDIDF6 - ONE-TIME PROV-BAL CONVERSION UTILITY.                  *
+//*                                                                  *
+//* REFORMATS EVERY RECORD ON IDFPROVS.DAT FROM THE OLD UNSIGNED,   *
+//* WHOLE-DOLLAR PROV-BAL LAYOUT TO THE NEW SIGNED, 2-DECIMAL        *
+//* LAYOUT, IN PLACE.  RUN THIS JOB EXACTLY ONCE, AFTER THE NEW      *
+//* RDIDF1/RDIDF2/RDIDF3/RDIDF4/RDIDF5 LOAD MODULES ARE INSTALLED    *
+//* AND BEFORE THEY ARE FIRST RUN AGAINST IDFPROVS.DAT.  TAKE A      *
+//* BACKUP OF IDFPROVS.DAT BEFORE SUBMITTING THIS JOB.               *
+//*                                                                  *
+//* ANY PROVIDER WHOSE OLD BALANCE WON'T FIT IN THE NEW FIELD'S      *
+//* INTEGER CAPACITY (OVER $99,999,999) IS LEFT UNCONVERTED AND      *
+//* LOGGED TO IDFCVREJ INSTEAD -- REVIEW THAT OUTPUT AFTER THE RUN.  *
+//*-----------------------------------------------------------------*
+//* MODIFICATION HISTORY                                            *
+//*-----------------------------------------------------------------*
+//* 08/08/2026  DK   ORIGINAL JCL.                                  *
+//* 08/08/2026  DK   ADDED IDFCVREJ DD FOR THE NEW REJECT FILE.      *
+//*-----------------------------------------------------------------*
+//STEP010  EXEC PGM=RDIDF6
+//STEPLIB  DD   DSN=PROD.IDF.LOADLIB,DISP=SHR
+//IDFPROVS DD   DSN=PROD.IDF.IDFPROVS,DISP=OLD
+//IDFCVREJ DD   DSN=PROD.IDF.IDFCVREJ,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
